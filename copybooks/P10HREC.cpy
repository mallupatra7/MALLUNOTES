@@ -0,0 +1,20 @@
+      *****************************************************************
+      * P10HREC - AUDIT TRAIL RECORD FOR P10HFILE
+      * ONE ROW IS WRITTEN FOR EVERY ADD / MODIFY / DELETE MADE AGAINST
+      * P10BFILE BY TRANSACTION P10I. FILE IS ESDS (WRITE-ONLY, APPEND
+      * IN ARRIVAL SEQUENCE) - NOTHING EVER REWRITES OR DELETES A
+      * HISTORY ROW.
+      *****************************************************************
+       01  HIST-RECORD.
+           02  H-TERM-ID        PIC X(04).
+           02  H-OPER-ID        PIC X(03).
+           02  H-DATE           PIC X(10).
+           02  H-TIME           PIC X(08).
+           02  H-OPER-TYPE      PIC X(06).
+               88  H-OPER-ADD            VALUE 'ADD   '.
+               88  H-OPER-MODIFY         VALUE 'MODIFY'.
+               88  H-OPER-DELETE         VALUE 'DELETE'.
+           02  H-BEFORE-IMAGE.
+               03  H-BEFORE-MASTER  PIC X(46).
+           02  H-AFTER-IMAGE.
+               03  H-AFTER-MASTER   PIC X(46).
