@@ -0,0 +1,13 @@
+      *****************************************************************
+      * P10PREC - PENDING-DELETE RECORD FOR P10PFILE
+      * ONE ROW PER EMPLOYEE ID AWAITING SUPERVISOR CONFIRMATION OF A
+      * DELETE, KEYED BY P-ID (SAME VALUE AS THE M-ID BEING DELETED).
+      * HOLDS THE REQUESTING OPERATOR AND THE MASTER-RECORD IMAGE AS
+      * IT STOOD AT REQUEST TIME.
+      *****************************************************************
+       01  PEND-DELETE-RECORD.
+           02  P-ID             PIC X(04).
+           02  P-REQ-OPER       PIC X(03).
+           02  P-REQ-DATE       PIC X(10).
+           02  P-REQ-TIME       PIC X(08).
+           02  P-BEFORE-IMAGE   PIC X(46).
