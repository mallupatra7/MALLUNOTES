@@ -0,0 +1,8 @@
+      *****************************************************************
+      * P10DREC - DEPARTMENT LOOKUP RECORD FOR P10DFILE
+      * ONE ROW PER VALID DEPARTMENT CODE, KEYED BY D-DEPT-CODE, SO
+      * NEW DEPARTMENTS CAN BE ADDED WITHOUT A PROGRAM CHANGE.
+      *****************************************************************
+       01  DEPT-RECORD.
+           02  D-DEPT-CODE      PIC X(04).
+           02  D-DEPT-DESC      PIC X(15).
