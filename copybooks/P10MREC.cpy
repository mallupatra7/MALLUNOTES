@@ -0,0 +1,24 @@
+      *****************************************************************
+      * P10MREC - P10BFILE EMPLOYEE MASTER RECORD LAYOUT
+      * SHARED BY THE EXAM ON-LINE TRANSACTION AND ALL P10B BATCH
+      * PROGRAMS SO THE RECORD IMAGE NEVER DRIFTS BETWEEN THEM.
+      *****************************************************************
+       01  MASTER-RECORD.
+           02  M-ID.
+               03  M-ID-1       PIC X(01).
+               03  M-ID-2       PIC X(03).
+           02  M-NAME           PIC X(15).
+           02  M-ADDR           PIC X(03).
+           02  M-DEPT           PIC X(04).
+           02  M-DOB.
+               03  D-DD         PIC 9(02).
+               03  FILLER       PIC X(01) VALUE ':'.
+               03  D-MM         PIC 9(02).
+               03  FILLER       PIC X(01) VALUE ':'.
+               03  D-YY         PIC 9(04).
+           02  M-JOIN.
+               03  J-DD         PIC 9(02).
+               03  FILLER       PIC X(01) VALUE ':'.
+               03  J-MM         PIC 9(02).
+               03  FILLER       PIC X(01) VALUE ':'.
+               03  J-YY         PIC 9(04).
