@@ -0,0 +1,112 @@
+      *****************************************************************
+      * P10AS09 - SYMBOLIC MAP FOR MAPSET P10AS09 (MAPS MAP1 / MAP2)
+      * GENERATED BY BMS ASSEMBLY - DO NOT HAND-KEY INDIVIDUAL FIELDS,
+      * RE-ASSEMBLE THE MAPSET AND RE-COPY THIS BOOK WHEN A SCREEN
+      * CHANGES.
+      *****************************************************************
+       01  MAP1I.
+           02 FILLER           PICTURE X(12).
+           02 IDL              COMP PIC S9(4).
+           02 IDA              PICTURE X.
+           02 IDI              PICTURE X(4).
+           02 ERRORL           COMP PIC S9(4).
+           02 ERRORA           PICTURE X.
+           02 ERRORI           PICTURE X(40).
+           02 LABEL1L          COMP PIC S9(4).
+           02 LABEL1A          PICTURE X.
+           02 LABEL1I          PICTURE X(6).
+           02 LABEL2L          COMP PIC S9(4).
+           02 LABEL2A          PICTURE X.
+           02 LABEL2I          PICTURE X(6).
+           02 DDATEL           COMP PIC S9(4).
+           02 DDATEA           PICTURE X.
+           02 DDATEI           PICTURE X(10).
+       01  MAP1O REDEFINES MAP1I.
+           02 FILLER           PICTURE X(12).
+           02 FILLER           PICTURE X(2).
+           02 IDO              PICTURE X(4).
+           02 FILLER           PICTURE X(2).
+           02 ERRORO           PICTURE X(40).
+           02 FILLER           PICTURE X(2).
+           02 LABEL1O          PICTURE X(6).
+           02 FILLER           PICTURE X(2).
+           02 LABEL2O          PICTURE X(6).
+           02 FILLER           PICTURE X(2).
+           02 DDATEO           PICTURE X(10).
+      *
+       01  MAP2I.
+           02 FILLER           PICTURE X(12).
+           02 DIDL             COMP PIC S9(4).
+           02 DIDA             PICTURE X.
+           02 DIDI             PICTURE X(4).
+           02 DNAMEL           COMP PIC S9(4).
+           02 DNAMEA           PICTURE X.
+           02 DNAMEI           PICTURE X(15).
+           02 DADDRL           COMP PIC S9(4).
+           02 DADDRA           PICTURE X.
+           02 DADDRI           PICTURE X(3).
+           02 DDEPTL           COMP PIC S9(4).
+           02 DDEPTA           PICTURE X.
+           02 DDEPTI           PICTURE X(4).
+           02 DDESCL           COMP PIC S9(4).
+           02 DDESCA           PICTURE X.
+           02 DDESCI           PICTURE X(15).
+           02 DDOBL            COMP PIC S9(4).
+           02 DDOBA            PICTURE X.
+           02 DDOBI            PICTURE X(10).
+           02 DJOINL           COMP PIC S9(4).
+           02 DJOINA           PICTURE X.
+           02 DJOINI           PICTURE X(10).
+           02 DERRORL          COMP PIC S9(4).
+           02 DERRORA          PICTURE X.
+           02 DERRORI          PICTURE X(40).
+       01  MAP2O REDEFINES MAP2I.
+           02 FILLER           PICTURE X(12).
+           02 FILLER           PICTURE X(2).
+           02 DIDO             PICTURE X(4).
+           02 FILLER           PICTURE X(2).
+           02 DNAMEO           PICTURE X(15).
+           02 FILLER           PICTURE X(2).
+           02 DADDRO           PICTURE X(3).
+           02 FILLER           PICTURE X(2).
+           02 DDEPTO           PICTURE X(4).
+           02 FILLER           PICTURE X(2).
+           02 DDESCO           PICTURE X(15).
+           02 FILLER           PICTURE X(2).
+           02 DDOBO            PICTURE X(10).
+           02 FILLER           PICTURE X(2).
+           02 DJOINO           PICTURE X(10).
+           02 FILLER           PICTURE X(2).
+           02 DERRORO          PICTURE X(40).
+      *
+       01  MAP3I.
+           02 FILLER           PICTURE X(12).
+           02 BDEPTL           COMP PIC S9(4).
+           02 BDEPTA           PICTURE X.
+           02 BDEPTI           PICTURE X(4).
+           02 BERRORL          COMP PIC S9(4).
+           02 BERRORA          PICTURE X.
+           02 BERRORI          PICTURE X(40).
+           02 BLINEI           OCCURS 10 TIMES.
+               03 BLIDL        COMP PIC S9(4).
+               03 BLIDA        PICTURE X.
+               03 BLIDI        PICTURE X(4).
+               03 BLNAMEL      COMP PIC S9(4).
+               03 BLNAMEA      PICTURE X.
+               03 BLNAMEI      PICTURE X(15).
+               03 BLDEPTL      COMP PIC S9(4).
+               03 BLDEPTA      PICTURE X.
+               03 BLDEPTI      PICTURE X(4).
+       01  MAP3O REDEFINES MAP3I.
+           02 FILLER           PICTURE X(12).
+           02 FILLER           PICTURE X(2).
+           02 BDEPTO           PICTURE X(4).
+           02 FILLER           PICTURE X(2).
+           02 BERRORO          PICTURE X(40).
+           02 BLINEO           OCCURS 10 TIMES.
+               03 FILLER       PICTURE X(2).
+               03 BLIDO        PICTURE X(4).
+               03 FILLER       PICTURE X(2).
+               03 BLNAMEO      PICTURE X(15).
+               03 FILLER       PICTURE X(2).
+               03 BLDEPTO      PICTURE X(4).
