@@ -0,0 +1,9 @@
+      *****************************************************************
+      * P10XREC - CONTROL-TOTAL RECORD WRITTEN BY THE NIGHTLY P10BFILE
+      * EXTRACT, READ BACK ON THE NEXT RUN TO RECONCILE RECORD COUNTS
+      * AND THE M-ID CHECKSUM BETWEEN RUNS.
+      *****************************************************************
+       01  CTL-TOTAL-RECORD.
+           02  X-RUN-DATE       PIC 9(08).
+           02  X-REC-COUNT      PIC 9(07).
+           02  X-ID-TOTAL       PIC 9(09).
