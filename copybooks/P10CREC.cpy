@@ -0,0 +1,8 @@
+      *****************************************************************
+      * P10CREC - NEXT-SERIAL CONTROL RECORD FOR P10CFILE
+      * ONE ROW PER M-ID-1 SERIES LETTER, HOLDING THE LAST M-ID-2
+      * SERIAL NUMBER ISSUED UNDER THAT SERIES. KEYED BY C-SERIES.
+      *****************************************************************
+       01  CTL-RECORD.
+           02  C-SERIES         PIC X(01).
+           02  C-LAST-SERIAL    PIC 9(03).
