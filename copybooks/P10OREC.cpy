@@ -0,0 +1,9 @@
+      *****************************************************************
+      * P10OREC - OPERATOR AUTHORITY RECORD FOR P10OFILE
+      * ONE ROW PER CICS OPERATOR (EIBOPID), KEYED BY O-OPER-ID, SO
+      * DELETE-PARA CAN TELL WHICH OPERATORS ARE SUPERVISOR-LEVEL.
+      *****************************************************************
+       01  OPER-RECORD.
+           02  O-OPER-ID        PIC X(03).
+           02  O-OPER-LEVEL     PIC X(01).
+               88  O-SUPERVISOR          VALUE 'S'.
