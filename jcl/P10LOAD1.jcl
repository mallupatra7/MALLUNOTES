@@ -0,0 +1,15 @@
+//P10LOAD1 JOB  (ACCTG),'NEW-HIRE BULK LOAD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* BULK-LOADS A FLAT NEW-HIRE EXTRACT (SAME FIELDS AS THE       *
+//* MASTER RECORD) INTO P10BFILE, EDITING EACH RECORD THE SAME   *
+//* WAY EXAM'S VALIDATE-PARA DOES ONLINE. RUN AFTER EACH HR       *
+//* ONBOARDING COHORT EXTRACT ARRIVES.                            *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=P10LOAD1
+//STEPLIB  DD   DSN=P10.PROD.LOADLIB,DISP=SHR
+//P10NEWH  DD   DSN=P10.HR.NEWHIRE.EXTRACT,DISP=SHR
+//P10BFIL  DD   DSN=P10.PROD.P10BFILE,DISP=SHR
+//P10DFIL  DD   DSN=P10.PROD.P10DFILE,DISP=SHR
+//P10RJCT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
