@@ -0,0 +1,23 @@
+//P10RPT4  JOB  (ACCTG),'NIGHTLY EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* NIGHTLY P10BFILE EXTRACT WITH RECORD-COUNT / M-ID CONTROL-   *
+//* TOTAL RECONCILIATION AGAINST THE PRIOR RUN. P10CTLF IS A     *
+//* GENERATION DATA GROUP - (0) IS LAST NIGHT'S CONTROL TOTALS,  *
+//* (+1) IS TONIGHT'S, ROLLED FORWARD EACH RUN. OPERATIONS PRIMES*
+//* GENERATION (0) WITH AN EMPTY MEMBER BEFORE THE FIRST RUN SO  *
+//* THIS STEP HAS SOMETHING TO ALLOCATE; THE PROGRAM ITSELF      *
+//* TREATS AN EMPTY/UNREADABLE PRIOR FILE AS "NO PRIOR RUN".     *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=P10RPT4
+//STEPLIB  DD   DSN=P10.PROD.LOADLIB,DISP=SHR
+//P10BFIL  DD   DSN=P10.PROD.P10BFILE,DISP=SHR
+//P10EXTR  DD   DSN=P10.PROD.P10EXTR,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=46,BLKSIZE=0)
+//P10CTLP  DD   DSN=P10.PROD.P10CTLF(0),DISP=SHR
+//P10CTLC  DD   DSN=P10.PROD.P10CTLF(+1),DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=24,BLKSIZE=0)
+//P10RPT4  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
