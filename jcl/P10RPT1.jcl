@@ -0,0 +1,14 @@
+//P10RPT1  JOB  (ACCTG),'DEPT MASTER LIST',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* EMPLOYEE MASTER LIST BY DEPARTMENT, WITH HEADCOUNT SUBTOTALS *
+//* AND A GRAND TOTAL. RUN ON REQUEST FOR FINANCE/HR.            *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=P10RPT1
+//STEPLIB  DD   DSN=P10.PROD.LOADLIB,DISP=SHR
+//P10BFIL  DD   DSN=P10.PROD.P10BFILE,DISP=SHR
+//SRTWK01  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK02 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//P10RPT1  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
