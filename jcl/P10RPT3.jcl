@@ -0,0 +1,11 @@
+//P10RPT3  JOB  (ACCTG),'MILESTONE REPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* RETIREMENT AND SERVICE ANNIVERSARY MILESTONE REPORT, RUN     *
+//* MONTHLY SO HR CAN PLAN RETIREMENT PAPERWORK AND AWARDS.      *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=P10RPT3
+//STEPLIB  DD   DSN=P10.PROD.LOADLIB,DISP=SHR
+//P10BFIL  DD   DSN=P10.PROD.P10BFILE,DISP=SHR
+//P10RPT3  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
