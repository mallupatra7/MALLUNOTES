@@ -0,0 +1,286 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    P10RPT1.
+000300 AUTHOR.        D PILLAI.
+000400 INSTALLATION.  PERSONNEL SYSTEMS.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*-----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                               *
+001100* 08/08/2026 DP    NEW PROGRAM - EMPLOYEE MASTER LIST BY     *
+001200*                  DEPARTMENT, WITH HEADCOUNT SUBTOTALS AND  *
+001300*                  A GRAND TOTAL, READ FROM P10BFILE.        *
+001400*-----------------------------------------------------------*
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER. IBM-370.
+001800 OBJECT-COMPUTER. IBM-370.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT P10BFILE ASSIGN TO P10BFIL
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS SEQUENTIAL
+002400         RECORD KEY IS M-ID
+002500         FILE STATUS IS WS-P10B-STATUS.
+002600
+002700     SELECT SORT-WORK ASSIGN TO SRTWK01.
+002800
+002900     SELECT P10RPT01 ASSIGN TO P10RPT1
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-RPT-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  P10BFILE.
+003500 COPY P10MREC.
+003600
+003700 SD  SORT-WORK.
+003800 01  SW-RECORD.
+003900     05  SW-DEPT          PIC X(04).
+004000     05  SW-MASTER        PIC X(46).
+004100
+004200 FD  P10RPT01
+004300     RECORDING MODE IS F.
+004400 01  RPT-LINE              PIC X(132).
+004500 WORKING-STORAGE SECTION.
+004600 77  WS-P10B-STATUS        PIC X(02) VALUE SPACES.
+004700 77  WS-RPT-STATUS         PIC X(02) VALUE SPACES.
+004800 77  WS-EOF-SW             PIC X(01) VALUE 'N'.
+004900     88  WS-EOF-SW-ON               VALUE 'Y'.
+
+005000 77  WS-FIRST-REC-SW       PIC X(01) VALUE 'Y'.
+005100     88  WS-FIRST-RECORD            VALUE 'Y'.
+005200 77  WS-LINE-COUNT         PIC 9(03) COMP VALUE ZERO.
+005300 77  WS-LINES-PER-PAGE     PIC 9(03) COMP VALUE 55.
+005400 77  WS-PAGE-NO            PIC 9(04) COMP VALUE ZERO.
+005500 77  WS-DEPT-COUNT         PIC 9(07) COMP VALUE ZERO.
+005600 77  WS-GRAND-COUNT        PIC 9(07) COMP VALUE ZERO.
+005700 77  WS-PRIOR-DEPT         PIC X(04) VALUE SPACES.
+005800 01  WS-SORT-RECORD.
+005900     05  WS-SR-DEPT        PIC X(04).
+005910     05  WS-SR-MASTER.
+005920         10  WS-SR-ID          PIC X(04).
+005930         10  WS-SR-NAME        PIC X(15).
+005940         10  WS-SR-ADDR        PIC X(03).
+005950         10  WS-SR-DEPT-IN-REC PIC X(04).
+005960         10  WS-SR-DOB         PIC X(10).
+005970         10  WS-SR-JOIN        PIC X(10).
+006100 01  WS-HDG1.
+006200     05  FILLER            PIC X(01)  VALUE SPACES.
+006300     05  FILLER            PIC X(30)  VALUE
+006400         'P10 PERSONNEL SYSTEM'.
+006500     05  FILLER            PIC X(34)  VALUE
+006600         'EMPLOYEE MASTER LIST BY DEPARTMENT'.
+006700     05  FILLER            PIC X(06)  VALUE 'PAGE  '.
+006800     05  HDG1-PAGE-NO      PIC ZZZ9.
+006900 01  WS-HDG2.
+007000     05  FILLER            PIC X(01)  VALUE SPACES.
+007100     05  FILLER            PIC X(12)  VALUE 'DEPARTMENT: '.
+007200     05  HDG2-DEPT         PIC X(04).
+007300 01  WS-HDG3.
+007400     05  FILLER            PIC X(01)  VALUE SPACES.
+007500     05  FILLER            PIC X(06)  VALUE 'EMP ID'.
+007600     05  FILLER            PIC X(03)  VALUE SPACES.
+007700     05  FILLER            PIC X(15)  VALUE 'EMPLOYEE NAME  '.
+007800     05  FILLER            PIC X(05)  VALUE 'ADDR '.
+007900     05  FILLER            PIC X(13)  VALUE 'DATE OF BIRTH'.
+008000     05  FILLER            PIC X(05)  VALUE SPACES.
+008100     05  FILLER            PIC X(11)  VALUE 'DATE JOINED'.
+008200 01  WS-DETAIL-LINE.
+008300     05  FILLER            PIC X(01)  VALUE SPACES.
+008400     05  DL-ID             PIC X(04).
+008500     05  FILLER            PIC X(05)  VALUE SPACES.
+008600     05  DL-NAME           PIC X(15).
+008700     05  FILLER            PIC X(01)  VALUE SPACES.
+008800     05  DL-ADDR           PIC X(03).
+008900     05  FILLER            PIC X(04)  VALUE SPACES.
+009000     05  DL-DOB            PIC X(10).
+009100     05  FILLER            PIC X(05)  VALUE SPACES.
+009200     05  DL-JOIN           PIC X(10).
+009300 01  WS-SUBTOTAL-LINE.
+009400     05  FILLER            PIC X(01)  VALUE SPACES.
+009500     05  FILLER            PIC X(16)  VALUE
+009600         'DEPT HEADCOUNT: '.
+009700     05  SL-DEPT           PIC X(04).
+009800     05  FILLER            PIC X(04)  VALUE SPACES.
+009900     05  SL-COUNT          PIC ZZZ,ZZ9.
+010000 01  WS-GRANDTOTAL-LINE.
+010100     05  FILLER            PIC X(01)  VALUE SPACES.
+010200     05  FILLER            PIC X(20)  VALUE
+010300         'TOTAL EMPLOYEES ALL '.
+010400     05  FILLER            PIC X(13)  VALUE
+010500         'DEPARTMENTS: '.
+010600     05  GL-COUNT          PIC ZZZ,ZZ9.
+010700 PROCEDURE DIVISION.
+010800 0000-MAINLINE.
+010900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+011000     PERFORM 2000-PROCESS-SORT THRU 2000-EXIT
+011100     PERFORM 9000-TERMINATE THRU 9000-EXIT
+011200     STOP RUN.
+011300
+011400 1000-INITIALIZE.
+011500     OPEN OUTPUT P10RPT01
+011600     IF WS-RPT-STATUS NOT = '00'
+011610         DISPLAY 'P10RPT1 - ERROR OPENING P10RPT01 - STATUS '
+011620             WS-RPT-STATUS
+011630         STOP RUN
+011640     END-IF.
+011700 1000-EXIT.
+011800     EXIT.
+011900
+012000 2000-PROCESS-SORT.
+012100     SORT SORT-WORK
+012200         ON ASCENDING KEY SW-DEPT
+012300         ON ASCENDING KEY SW-MASTER
+012400         INPUT PROCEDURE  3000-RELEASE-SORT THRU 3000-EXIT
+012500         OUTPUT PROCEDURE 4000-RETURN-SORT THRU 4000-EXIT.
+012600 2000-EXIT.
+012700     EXIT.
+012800
+012900 3000-RELEASE-SORT.
+013000     OPEN INPUT P10BFILE
+013003     IF WS-P10B-STATUS NOT = '00'
+013004         DISPLAY 'P10RPT1 - ERROR OPENING P10BFILE - STATUS '
+013005             WS-P10B-STATUS
+013006         STOP RUN
+013007     END-IF
+013010     MOVE 'N' TO WS-EOF-SW
+013020     PERFORM 3100-RELEASE-LOOP THRU 3100-EXIT
+013030         UNTIL WS-EOF-SW-ON
+014100     CLOSE P10BFILE.
+014200 3000-EXIT.
+014300     EXIT.
+014310
+014320 3100-RELEASE-LOOP.
+014330     READ P10BFILE NEXT RECORD
+014340         AT END
+014350             MOVE 'Y' TO WS-EOF-SW
+014360         NOT AT END
+014370             MOVE M-DEPT TO SW-DEPT
+014380             MOVE MASTER-RECORD TO SW-MASTER
+014390             RELEASE SW-RECORD
+014400     END-READ.
+014410 3100-EXIT.
+014420     EXIT.
+014430
+014500 4000-RETURN-SORT.
+014600     MOVE 'N' TO WS-EOF-SW
+014700     RETURN SORT-WORK RECORD
+014800         AT END
+014900             MOVE 'Y' TO WS-EOF-SW
+015000     END-RETURN
+015010     PERFORM 4100-RETURN-LOOP THRU 4100-EXIT
+015020         UNTIL WS-EOF-SW-ON
+016100     PERFORM 7000-FINAL-BREAK THRU 7000-EXIT.
+016200 4000-EXIT.
+016300     EXIT.
+016310
+016320 4100-RETURN-LOOP.
+016330     MOVE SW-DEPT TO WS-SR-DEPT
+016340     MOVE SW-MASTER TO WS-SR-MASTER
+016350     PERFORM 5000-DETECT-BREAK THRU 5000-EXIT
+016360     PERFORM 6000-WRITE-DETAIL THRU 6000-EXIT
+016370     RETURN SORT-WORK RECORD
+016380         AT END
+016390             MOVE 'Y' TO WS-EOF-SW
+016400     END-RETURN.
+016410 4100-EXIT.
+016420     EXIT.
+016450
+016500 5000-DETECT-BREAK.
+016600     IF WS-FIRST-RECORD
+016700         MOVE WS-SR-DEPT TO WS-PRIOR-DEPT
+016800         MOVE 'N' TO WS-FIRST-REC-SW
+016900         PERFORM 8000-WRITE-HEADINGS THRU 8000-EXIT
+017000         MOVE WS-SR-DEPT TO HDG2-DEPT
+017100         PERFORM 8100-WRITE-DEPT-HDG THRU 8100-EXIT
+017200     ELSE
+017300         IF WS-SR-DEPT NOT = WS-PRIOR-DEPT
+017400             PERFORM 6100-WRITE-SUBTOTAL THRU 6100-EXIT
+017800             PERFORM 8000-WRITE-HEADINGS THRU 8000-EXIT
+017900             MOVE WS-SR-DEPT TO HDG2-DEPT
+018000             PERFORM 8100-WRITE-DEPT-HDG THRU 8100-EXIT
+018100             MOVE WS-SR-DEPT TO WS-PRIOR-DEPT
+018200             MOVE ZERO TO WS-DEPT-COUNT
+018300         END-IF
+018400     END-IF.
+018500 5000-EXIT.
+018600     EXIT.
+018700
+018800 6000-WRITE-DETAIL.
+018900     MOVE SPACES TO WS-DETAIL-LINE
+019000     MOVE WS-SR-ID TO DL-ID
+019100     MOVE WS-SR-NAME TO DL-NAME
+019200     MOVE WS-SR-ADDR TO DL-ADDR
+019300     MOVE WS-SR-DOB TO DL-DOB
+019400     MOVE WS-SR-JOIN TO DL-JOIN
+019500     PERFORM 8900-CHECK-PAGE-BREAK THRU 8900-EXIT
+019600     WRITE RPT-LINE FROM WS-DETAIL-LINE AFTER ADVANCING 1 LINE
+019700     ADD 1 TO WS-LINE-COUNT
+019800     ADD 1 TO WS-DEPT-COUNT
+019900     ADD 1 TO WS-GRAND-COUNT.
+020000 6000-EXIT.
+020100     EXIT.
+020200
+020300 6100-WRITE-SUBTOTAL.
+020400     MOVE SPACES TO WS-SUBTOTAL-LINE
+020500     MOVE WS-PRIOR-DEPT TO SL-DEPT
+020600     MOVE WS-DEPT-COUNT TO SL-COUNT
+020700     MOVE SPACES TO RPT-LINE
+020800     WRITE RPT-LINE AFTER ADVANCING 1 LINE
+020900     WRITE RPT-LINE FROM WS-SUBTOTAL-LINE AFTER ADVANCING 1 LINE
+021000     ADD 1 TO WS-LINE-COUNT.
+021100 6100-EXIT.
+021200     EXIT.
+021300
+021400 7000-FINAL-BREAK.
+021500     IF NOT WS-FIRST-RECORD
+021600         PERFORM 6100-WRITE-SUBTOTAL THRU 6100-EXIT
+021700         MOVE SPACES TO WS-GRANDTOTAL-LINE
+021800         MOVE WS-GRAND-COUNT TO GL-COUNT
+021900         MOVE SPACES TO RPT-LINE
+022000         WRITE RPT-LINE AFTER ADVANCING 2 LINES
+022100         WRITE RPT-LINE FROM WS-GRANDTOTAL-LINE
+022200             AFTER ADVANCING 1 LINE
+022300     ELSE
+022400         MOVE SPACES TO RPT-LINE
+022500         MOVE 'NO EMPLOYEE RECORDS FOUND ON P10BFILE' TO RPT-LINE
+022600         WRITE RPT-LINE AFTER ADVANCING 1 LINE
+022700     END-IF.
+022800 7000-EXIT.
+022900     EXIT.
+023000
+023100 8000-WRITE-HEADINGS.
+023200     ADD 1 TO WS-PAGE-NO
+023300     MOVE WS-PAGE-NO TO HDG1-PAGE-NO
+023400     WRITE RPT-LINE FROM WS-HDG1 AFTER ADVANCING PAGE
+023500     MOVE ZERO TO WS-LINE-COUNT.
+023600 8000-EXIT.
+023700     EXIT.
+023800
+023900 8100-WRITE-DEPT-HDG.
+024000     MOVE SPACES TO RPT-LINE
+024100     WRITE RPT-LINE AFTER ADVANCING 1 LINE
+024200     WRITE RPT-LINE FROM WS-HDG2 AFTER ADVANCING 1 LINE
+024300     MOVE SPACES TO RPT-LINE
+024400     WRITE RPT-LINE AFTER ADVANCING 1 LINE
+024500     WRITE RPT-LINE FROM WS-HDG3 AFTER ADVANCING 1 LINE
+024600     MOVE SPACES TO RPT-LINE
+024700     WRITE RPT-LINE AFTER ADVANCING 1 LINE
+024800     ADD 4 TO WS-LINE-COUNT.
+024900 8100-EXIT.
+025000     EXIT.
+025100
+025200 8900-CHECK-PAGE-BREAK.
+025300     IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+025400         PERFORM 8000-WRITE-HEADINGS THRU 8000-EXIT
+025500         MOVE WS-PRIOR-DEPT TO HDG2-DEPT
+025600         PERFORM 8100-WRITE-DEPT-HDG THRU 8100-EXIT
+025700     END-IF.
+025800 8900-EXIT.
+025900     EXIT.
+026000
+026100 9000-TERMINATE.
+026200     CLOSE P10RPT01.
+026300 9000-EXIT.
+026400     EXIT.
