@@ -0,0 +1,230 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    P10RPT3.
+000300 AUTHOR.        D PILLAI.
+000400 INSTALLATION.  PERSONNEL SYSTEMS.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*-----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                               *
+001100* 08/08/2026 DP    NEW PROGRAM - RETIREMENT AND SERVICE       *
+001200*                  ANNIVERSARY MILESTONE REPORT, DRIVEN FROM  *
+001300*                  M-DOB AND M-JOIN ON P10BFILE.              *
+001400*-----------------------------------------------------------*
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER. IBM-370.
+001800 OBJECT-COMPUTER. IBM-370.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT P10BFILE ASSIGN TO P10BFIL
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS SEQUENTIAL
+002400         RECORD KEY IS M-ID
+002500         FILE STATUS IS WS-P10B-STATUS.
+002600
+002700     SELECT P10RPT03 ASSIGN TO P10RPT3
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-RPT-STATUS.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  P10BFILE.
+003300 COPY P10MREC.
+003400
+003500 FD  P10RPT03
+003600     RECORDING MODE IS F.
+003700 01  RPT-LINE              PIC X(132).
+003800 WORKING-STORAGE SECTION.
+003900 77  WS-P10B-STATUS        PIC X(02) VALUE SPACES.
+004000 77  WS-RPT-STATUS         PIC X(02) VALUE SPACES.
+004100 77  WS-EOF-SW             PIC X(01) VALUE 'N'.
+004200     88  WS-EOF-SW-ON               VALUE 'Y'.
+004300 77  WS-TODAY              PIC 9(08) VALUE ZERO.
+004400 77  WS-CURR-YY            PIC 9(04) VALUE ZERO.
+004500 77  WS-CURR-MM            PIC 9(02) VALUE ZERO.
+004600 77  WS-NEXT-MM            PIC 9(02) VALUE ZERO.
+004650 77  WS-NEXT-YY            PIC 9(04) VALUE ZERO.
+004700 77  WS-AGE                PIC 9(03) VALUE ZERO.
+004800 77  WS-SERVICE-YRS        PIC 9(03) VALUE ZERO.
+004900 77  WS-TAB-IX             PIC 9(02) COMP VALUE ZERO.
+005000 77  WS-RETIRE-COUNT       PIC 9(05) VALUE ZERO.
+005100 77  WS-ANNIV-COUNT        PIC 9(05) VALUE ZERO.
+005200 01  WS-AGE-MILESTONES.
+005300     05  FILLER            PIC 9(03) VALUE 55.
+005400     05  FILLER            PIC 9(03) VALUE 60.
+005500     05  FILLER            PIC 9(03) VALUE 65.
+005600 01  WS-AGE-MILE-TBL REDEFINES WS-AGE-MILESTONES.
+005700     05  WS-AGE-MILE       PIC 9(03) OCCURS 3 TIMES.
+005800 01  WS-SERVICE-MILESTONES.
+005900     05  FILLER            PIC 9(03) VALUE 5.
+006000     05  FILLER            PIC 9(03) VALUE 10.
+006100     05  FILLER            PIC 9(03) VALUE 15.
+006200     05  FILLER            PIC 9(03) VALUE 20.
+006300 01  WS-SERVICE-MILE-TBL REDEFINES WS-SERVICE-MILESTONES.
+006400     05  WS-SERVICE-MILE   PIC 9(03) OCCURS 4 TIMES.
+006500 01  WS-HDG1.
+006600     05  FILLER            PIC X(01)  VALUE SPACES.
+006700     05  FILLER            PIC X(30)  VALUE
+006800         'P10 PERSONNEL SYSTEM'.
+006900     05  FILLER            PIC X(40)  VALUE
+007000         'RETIREMENT AND SERVICE MILESTONE REPORT'.
+007100 01  WS-HDG2.
+007200     05  FILLER            PIC X(01)  VALUE SPACES.
+007300     05  FILLER            PIC X(15)  VALUE 'RUN DATE (YYYY)'.
+007400     05  HDG2-YEAR         PIC 9(04).
+007500     05  FILLER            PIC X(07)  VALUE SPACES.
+007600     05  FILLER            PIC X(05)  VALUE 'MONTH'.
+007700     05  HDG2-MONTH        PIC 9(02).
+007800 01  WS-HDG3.
+007900     05  FILLER            PIC X(01)  VALUE SPACES.
+008000     05  FILLER            PIC X(06)  VALUE 'EMP ID'.
+008100     05  FILLER            PIC X(03)  VALUE SPACES.
+008200     05  FILLER            PIC X(15)  VALUE 'EMPLOYEE NAME  '.
+008300     05  FILLER            PIC X(05)  VALUE 'DEPT '.
+008400     05  FILLER            PIC X(12)  VALUE 'MILESTONE   '.
+008500     05  FILLER            PIC X(10)  VALUE 'VALUE'.
+008600 01  WS-DETAIL-LINE.
+008700     05  FILLER            PIC X(01)  VALUE SPACES.
+008800     05  DL-ID             PIC X(04).
+008900     05  FILLER            PIC X(05)  VALUE SPACES.
+009000     05  DL-NAME           PIC X(15).
+009100     05  FILLER            PIC X(01)  VALUE SPACES.
+009200     05  DL-DEPT           PIC X(04).
+009300     05  FILLER            PIC X(02)  VALUE SPACES.
+009400     05  DL-MILESTONE      PIC X(13).
+009500     05  DL-VALUE          PIC ZZ9.
+009600 01  WS-TOTAL-LINE.
+009700     05  FILLER            PIC X(01)  VALUE SPACES.
+009800     05  FILLER            PIC X(30)  VALUE
+009900         'RETIREMENT MILESTONES FOUND: '.
+010000     05  TL-RETIRE-COUNT   PIC ZZ,ZZ9.
+010100     05  FILLER            PIC X(05)  VALUE SPACES.
+010200     05  FILLER            PIC X(27)  VALUE
+010300         'SERVICE MILESTONES FOUND: '.
+010400     05  TL-ANNIV-COUNT    PIC ZZ,ZZ9.
+010500 PROCEDURE DIVISION.
+010600 0000-MAINLINE.
+010700     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+010800     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+010900         UNTIL WS-EOF-SW-ON
+011000     PERFORM 9000-TERMINATE THRU 9000-EXIT
+011100     STOP RUN.
+011200
+011300 1000-INITIALIZE.
+011400     ACCEPT WS-TODAY FROM DATE YYYYMMDD
+011500     MOVE WS-TODAY(1:4) TO WS-CURR-YY
+011600     MOVE WS-TODAY(5:2) TO WS-CURR-MM
+011700     IF WS-CURR-MM = 12
+011800         MOVE 1 TO WS-NEXT-MM
+011810         ADD 1 TO WS-CURR-YY GIVING WS-NEXT-YY
+011900     ELSE
+012000         ADD 1 TO WS-CURR-MM GIVING WS-NEXT-MM
+012010         MOVE WS-CURR-YY TO WS-NEXT-YY
+012100     END-IF
+012200     OPEN INPUT P10BFILE
+012210     IF WS-P10B-STATUS NOT = '00'
+012220         DISPLAY 'P10RPT3 - ERROR OPENING P10BFILE - STATUS '
+012230             WS-P10B-STATUS
+012240         STOP RUN
+012250     END-IF
+012300     OPEN OUTPUT P10RPT03
+012310     IF WS-RPT-STATUS NOT = '00'
+012320         DISPLAY 'P10RPT3 - ERROR OPENING P10RPT03 - STATUS '
+012330             WS-RPT-STATUS
+012340         STOP RUN
+012350     END-IF
+012400     MOVE WS-CURR-YY TO HDG2-YEAR
+012500     MOVE WS-CURR-MM TO HDG2-MONTH
+012600     WRITE RPT-LINE FROM WS-HDG1 AFTER ADVANCING PAGE
+012700     WRITE RPT-LINE FROM WS-HDG2 AFTER ADVANCING 1 LINE
+012800     MOVE SPACES TO RPT-LINE
+012900     WRITE RPT-LINE AFTER ADVANCING 1 LINE
+013000     WRITE RPT-LINE FROM WS-HDG3 AFTER ADVANCING 1 LINE
+013100     MOVE SPACES TO RPT-LINE
+013200     WRITE RPT-LINE AFTER ADVANCING 1 LINE
+013300     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+013400 1000-EXIT.
+013500     EXIT.
+013600
+013700 2000-PROCESS-FILE.
+013800     PERFORM 2200-CHECK-RETIREMENT THRU 2200-EXIT
+013900     PERFORM 2300-CHECK-ANNIVERSARY THRU 2300-EXIT
+014000     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+014100 2000-EXIT.
+014200     EXIT.
+014300
+014400 2100-READ-NEXT.
+014500     READ P10BFILE NEXT RECORD
+014600         AT END
+014700             MOVE 'Y' TO WS-EOF-SW
+014800     END-READ.
+014900 2100-EXIT.
+015000     EXIT.
+015100
+015200 2200-CHECK-RETIREMENT.
+015300     IF D-MM = WS-CURR-MM OR D-MM = WS-NEXT-MM
+015310         IF D-MM = WS-NEXT-MM
+015320             COMPUTE WS-AGE = WS-NEXT-YY - D-YY
+015330         ELSE
+015340             COMPUTE WS-AGE = WS-CURR-YY - D-YY
+015350         END-IF
+015500         PERFORM 2210-SCAN-AGE-TABLE THRU 2210-EXIT
+015600             VARYING WS-TAB-IX FROM 1 BY 1
+015700             UNTIL WS-TAB-IX > 3
+015800     END-IF.
+015900 2200-EXIT.
+016000     EXIT.
+016100
+016200 2210-SCAN-AGE-TABLE.
+016300     IF WS-AGE = WS-AGE-MILE (WS-TAB-IX)
+016400         MOVE SPACES TO WS-DETAIL-LINE
+016500         MOVE M-ID TO DL-ID
+016600         MOVE M-NAME TO DL-NAME
+016700         MOVE M-DEPT TO DL-DEPT
+016800         MOVE 'RETIREMENT' TO DL-MILESTONE
+016900         MOVE WS-AGE TO DL-VALUE
+017000         WRITE RPT-LINE FROM WS-DETAIL-LINE AFTER ADVANCING 1 LINE
+017100         ADD 1 TO WS-RETIRE-COUNT
+017200     END-IF.
+017300 2210-EXIT.
+017400     EXIT.
+017500
+017600 2300-CHECK-ANNIVERSARY.
+017700     IF J-MM = WS-CURR-MM OR J-MM = WS-NEXT-MM
+017710         IF J-MM = WS-NEXT-MM
+017720             COMPUTE WS-SERVICE-YRS = WS-NEXT-YY - J-YY
+017730         ELSE
+017740             COMPUTE WS-SERVICE-YRS = WS-CURR-YY - J-YY
+017750         END-IF
+017900         PERFORM 2310-SCAN-SERVICE-TABLE THRU 2310-EXIT
+018000             VARYING WS-TAB-IX FROM 1 BY 1
+018100             UNTIL WS-TAB-IX > 4
+018200     END-IF.
+018300 2300-EXIT.
+018400     EXIT.
+018500
+018600 2310-SCAN-SERVICE-TABLE.
+018700     IF WS-SERVICE-YRS = WS-SERVICE-MILE (WS-TAB-IX)
+018800         MOVE SPACES TO WS-DETAIL-LINE
+018900         MOVE M-ID TO DL-ID
+019000         MOVE M-NAME TO DL-NAME
+019100         MOVE M-DEPT TO DL-DEPT
+019200         MOVE 'SERVICE AWARD' TO DL-MILESTONE
+019300         MOVE WS-SERVICE-YRS TO DL-VALUE
+019400         WRITE RPT-LINE FROM WS-DETAIL-LINE AFTER ADVANCING 1 LINE
+019500         ADD 1 TO WS-ANNIV-COUNT
+019600     END-IF.
+019700 2310-EXIT.
+019800     EXIT.
+019900
+020000 9000-TERMINATE.
+020100     MOVE SPACES TO RPT-LINE
+020200     WRITE RPT-LINE AFTER ADVANCING 2 LINES
+020300     MOVE WS-RETIRE-COUNT TO TL-RETIRE-COUNT
+020400     MOVE WS-ANNIV-COUNT TO TL-ANNIV-COUNT
+020500     WRITE RPT-LINE FROM WS-TOTAL-LINE AFTER ADVANCING 1 LINE
+020600     CLOSE P10BFILE
+020700     CLOSE P10RPT03.
+020800 9000-EXIT.
+020900     EXIT.
