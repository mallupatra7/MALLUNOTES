@@ -1,315 +1,809 @@
-       IDENTIFICATION PROGRAM.
-       PROGRAM-ID. EXAM.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-COM
-           02 WS-CA         PIC X(01) VALUE 1.
-           02 WS-EMP-ID     PIC X(04).
-       01 WS-RESP-CODE      PIC S9(08) COMP VALUE ZERO.
-       01 MASTER-RECORD.
-           02 M-ID          
-               03 M-ID-1    PIC X(01).
-               03 M-ID-2    PIC X(03).
-           02 M-NAME        PIC X(15).
-           02 M-ADDR        PIC X(03).
-           02 M-DEPT        PIC X(04).
-           02 M-DOB.
-               03 D-DD      PIC 9(02).
-               03 FILLER    PIC X(01) VALUE ':'.
-               03 D-MM      PIC 9(02).
-               03 FILLER    PIC X(01) VALUE ':'
-               03 D-YY      PIC 9(04).
-           02 M-JOIN.
-               03 J-DD      PIC 9(02).
-               03 FILLER    PIC X(01) VALUE ':'.
-               03 J-MM      PIC 9(02).
-               03 FILLER    PIC X(01) VALUE ':'
-               03 J-YY      PIC 9(04).      
-       01 FLAG              PIC X(01) VALUE 'N'.
-       LINKAGE SECTION.
-       01 DFHCOMMAREA       PIC X(02).
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           IF EIBCALEN = 0 
-               PERFORM FIRST-PARA
-           ELSE
-               MOVE DFCOMMAREA TO WS-COM
-               PERFORM NEXT-PARA
-           END-IF.
-       FIRST-PARA.
-           MOVE LOW-VALUES TO MAP1O , MAP2O
-           PERFORM SEND-MAP-1.
-       NEXT-PARA.
-           EVALUATE EIBAID
-               WHEN DFHENTER
-                   IF WS-CA = 1
-                       PERFORM ENTER-PARA
-                   ELSE
-                       MOVE ' INVALID KEY PRESSED ' TO ERRORO
-                   END-IF.
-               WHEN DFHPF5
-                   IF WS-CA = 1
-                       PERFORM REFRESH-PARA
-                   ELSE
-                       MOVE ' INVALID KEY ' TO DERRORO
-                   END-IF.
-               WHEN DFHPF3
-                   IF WS-CA = 1
-                       PERFORM EXIT-PARA
-                   ELSE
-                       PERFORM SEND-MAP-1
-                   END-IF.
-               WHEN DFHPF2
-                   IF WS-CA = 1
-                       PERFORM ADD-PARA
-                   ELSE
-                       PERFORM MODIFY-PARA
-                   END-IF.
-               WHEN DFHPF4
-                   IF WS-CA = 2
-                       PERFORM DELETE-PARA
-                   ELSE
-                       MOVE ' CANNOT DELETE HERE ' TO DERRORO
-                   END-IF.
-               WHEN OTHER
-                   MOVE ' PLEASE CHECK THE OPTION ' TO ERRORO , DERRORO
-           END-EVALUATE.
-       ENTER-PARA.
-           PERFORM RECEIVE-MAP-1
-           MOVE IDI TO M-ID
-           IF IDI = SPACES 
-               MOVE 'ENTER THE EMP ID ' TO ERRORO
-               PERFORM SEND-MAP-1
-           ELSE
-               PERFORM READ-PARA
-               PEROFRM SEND-MAP-2
-           END-IF.
-       READ-PARA.
-           MOVE LOW-VALUE TO MAP20
-           MOVE IDI TO WS-EMP-ID
-           EXEC CICS READ
-               FILE('P10BFILE')
-               RIDFLD(WS-EMP-ID)
-               INTO(MASTER-RECORD)                                       
-               RESP(WS-RESP-CODE)
-           END-EXEC. 
-           EVALUATE WS-RESP-CODE
-               WHEN DFHRESP(NORMAL)
-                   MOVE 'MODIFY' TO LABEL1O
-                   MOVE 2 TO WS-CA
-                   PERFORM MOVE-PARA
-               WHEN DFHRESP(NOTFND)
-                   MOVE ' ADD ' TO LABEL1O
-                   MOVE DFHBMDAR TO LABEL2
-                   MOVE 1 TO WS-CA
-                   MOVE WS-EMP-ID TO DIDO
-               WHEN OTHER
-                   MOVE ' ERROR ACCESSING FILE ' TO DERRORO
-           END-EVALUATE.
-       MOVE-PARA.
-           MOVE M-ID TO DIDO
-           MOVE M-NAME TO DNAMEO
-           MOVE M-ADDR TO DADDRO
-           MOVE M-DEPT TO DDEPTO
-           MOVE M-DOB TO DDOBO
-           MOVE M-JOIN TO DJOINO.
-       MODIFY-PARA.
-           PERFORM RECEIVE-MAP-2                                         
-           PERFORM VALIDATE-PARA
-           IF FLAG = 'Y'
-               PEROFRM REWRITE-PARA
-           END-IF.
-       REWRITE-PARA.
-           EXEC CICS READ
-               FILE('P10BFILE')
-               RIDFLD(WS-EMP-ID)
-               INTO(MASTER-RECORD)                                       
-               UPDATE
-           END-EXEC
-           EXEC CICS REWRITE
-               FILE('P10BFILE')
-               FROM(MASTER-RECORD)
-               RESP(WS-RESP-CODE)
-           END-EXEC
-           EVALUATE WS-RESP-CODE        
-               WHEN DFHRESP(NORMAL)
-                   MOVE ' RECORD UPDATED ' TO ERRORO
-                   PERFORM SEND-PARA-1
-               WHEN OTHER
-                   MOVE ' RECORD NOT UPDATED ' TO ERRORO       
-                   PERFORM SEND-PARA-1
-           END-EVALUATE.
-       ADD-PARA.
-           PERFORM RECEIVE-MAP-2
-           PERFORM VALIDATE-PARA
-           IF FLAG = 'Y'
-               PERFORM WRITE-PARA
-           END-IF.
-       WRITE-PARA.
-           PERFORM A-MOVE-PARA
-           EXEC CICS WRITE
-               FILE('P10BFILE')
-               RIDFLD(WS-EMP-ID)
-               FROM(MASTER-RECORD)
-               RESP(WS-RESP-CODE)
-           END-EXEC
-           EVALUATE WS-RESP-CODE    
-               WHEN DFHRESP(NORMAL)
-                   MOVE ' RECORD ADDED' TO ERRORO
-                   PERFORM SEND-MAP-1
-               WHEN OTHER
-                   MOVE ' RECORD NOT ADDED ' TO DERRORO
-                   PERFORM SEND-PARA-2
-           END-EVALUATE.    
-       DELETE-PARA.
-           EXEC CICS READ
-               FILE('P10BFILE')
-               RIDFLD(WS-EMP-ID)
-               INTO(MASTER-RECORD)
-               UPDATE
-           END-EXEC
-           EXEC CICS DELETE
-               FILE('P10BFILE')
-           END-EXEC.
-       A-MOVE-PARA.
-           MOVE DIDI TO M-ID
-           MOVE DNAMEI TO M-NAME
-           MOVE DADDR TO M-ADDR
-           MOVE DDEPTI TO M-DEPT
-           MOVE DDOBI TO M-DOB
-           MOVE DJOIN TO M-JOIN.
-       SEND-PARA-1.
-           EXEC CICS SEND 
-               MAP('MAP1')
-               MAPSET('P10AS09')
-               FROM(MAP1O)
-               CURSOR
-           END-EXEC
-           EXEC CICS RETURN
-               TRANSID(P10I)
-               COMMAREA(WS-COM)
-           END-EXEC.
-       SEND-PARA-2.
-           EXEC CICS SEND 
-               MAP('MAP2')
-               MAPSET('P10AS09')
-               FROM(MAP2O)
-               CURSOR
-           END-EXEC
-           EXEC CICS RETURN
-               TRANSID(P10I)
-               COMMAREA(WS-COM)
-           END-EXEC.
-       RECEIVE-PARA-1.   
-           EXEC CICS RECEIVE
-               MAP('MAP1')
-               MAPSET('P10AS09')
-               FROM(MAP1I)
-           END-EXEC.
-       RECEIVE-PARA-2.   
-           EXEC CICS RECEIVE
-               MAP('MAP2')
-               MAPSET('P10AS09')
-               FROM(MAP2I)
-           END-EXEC.
-       VALIDATE-PARA.
-           IF M-ID-1 = ZERO 
-               MOVE -1 TO DIDL
-               MOVE 'N' TO FLAG
-           END-IF 
-           IF M-NAME = ALPHABETIC 
-               MOVE -1 TO DNAMEL
-               MOVE 'N' TO FLAG
-           END-IF 
-           IF D-YY = ZERO OR D-YY > WS-YY 
-               MOVE -1 TO DDOBL
-               MOVE 'N' TO FLAG
-           END-IF 
-           IF D-MM > 0 AND D-MM < 12
-               IF D-MM = 1 OR D-MM = 3 OR D-MM = 5 OR 
-                  D-MM = 7 OR D-MM = 8 OR D-MM = 10 OR D-MM = 12
-                   IF D-DD > 0 AND D-DD < 32
-                       MOVE 'Y' TO FLAG
-                   ELSE
-                       MOVE 'N' TO FLAG
-                       MOVE -1 TO DDOBL
-                   END-IF
-               IF D-MM = 2 
-                   IF D-DD >0 AND D-DD < 29 
-                       MOVE 'Y' TO FLAG
-                   ELSE
-                       MOVE 'N' TO FLAG
-                       MOVE -1 TO DDOBL
-                   END-IF
-               ELSE
-                   IF D-DD > 0 AND D-DD < 31
-                       MOVE 'Y' TO FLAG
-                   ELSE
-                       MOVE'N' TO FLAG
-                       MOVE -1 TO DDOBL
-                   END-IF
-               END-IF.
-           ELSE
-               MOVE 'N' TO FLAG
-               MOVE -1 TO DDOBL
-           END-IF          
-           IF J-MM > 0 AND J-MM < 12
-               IF J-MM = 1 OR J-MM = 3 OR J-MM = 5 OR 
-                  J-MM = 7 OR J-MM = 8 OR J-MM = 10 OR J-MM = 12
-                   IF J-DD > 0 AND J-DD < 32
-                       MOVE 'Y' TO FLAG
-                   ELSE
-                       MOVE 'N' TO FLAG
-                       MOVE -1 TO DJOINL
-                   END-IF
-               IF J-MM = 2 
-                   IF J-DD >0 AND J-DD < 29 
-                       MOVE 'Y' TO FLAG
-                   ELSE
-                       MOVE 'N' TO FLAG
-                       MOVE -1 TO DJOINL
-                   END-IF
-               ELSE
-                   IF J-DD > 0 AND J-DD < 31
-                       MOVE 'Y' TO FLAG
-                   ELSE
-                       MOVE'N' TO FLAG
-                       MOVE -1 TO DJOINL
-                   END-IF
-               END-IF.
-           ELSE
-               MOVE 'N' TO FLAG
-               MOVE -1 TO DJOINL
-           END-IF
-           IF J-YY = ZERO OR J-YY > WS-YY 
-               MOVE -1 TO DJOINL
-               MOVE 'N' TO FLAG
-           END-IF 
-           IF DTECH = 'SALES' OR DTECH = 'ADMIN' OR DTECH = 'HR' OR 
-                   DTECH = 'TRAINING'         
-               MOVE 'Y' TO FLAG
-           ELSE
-               MOVE 'N' TO FLAG
-               MOVE -1 TO DTECHL
-           END-IF
-           IF (WS-YY - D-YY) > 18
-               IF J-YY < D-YY
-                   MOVE 'Y' TO FLAG
-               ELSE
-                   MOVE 'N' TO FLAG
-                   MOVE -1 TO DJOINL
-               END-IF
-           ELSE
-               MOVE 'N' TO FLAG
-               MOVE -1 TO DJOINL
-           END-IF.
-       DATE-TIME-PARA.
-           EXEC CICS ASKTIME
-               ABSTIME(WS-DATE-TIME)
-           END-EXEC
-           EXEC CICS FORMATTIME
-               ABSTIME(WS-DATE-TIME)
-               DDMMYYYY(DATEO)
-               DATESEP
-           END-EXEC
-           MOVE DATEO TO DDATEO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXAM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-COM.
+           02 WS-CA             PIC X(01) VALUE 1.
+           02 WS-EMP-ID         PIC X(04).
+           02 WS-BROWSE-DEPT    PIC X(04).
+           02 WS-BROWSE-KEY     PIC X(04).
+           02 WS-BROWSE-TOP-KEY PIC X(04).
+           02 WS-BROWSE-AT-EOF  PIC X(01) VALUE 'N'.
+               88 WS-BROWSE-AT-EOF-ON     VALUE 'Y'.
+       01 WS-RESP-CODE      PIC S9(08) COMP VALUE ZERO.
+       COPY P10MREC.
+       COPY P10AS09.
+       COPY P10HREC.
+       COPY P10CREC.
+       COPY P10DREC.
+       COPY P10PREC.
+       COPY P10OREC.
+       01 WS-BEFORE-IMAGE   PIC X(46).
+       01 WS-AUDIT-OP       PIC X(06) VALUE SPACES.
+       01 WS-DATE-TIME      PIC S9(15) COMP VALUE ZERO.
+       01 WS-YYYYMMDD       PIC 9(08) VALUE ZERO.
+       01 WS-TIME           PIC X(08) VALUE SPACES.
+       01 DATEO             PIC X(10) VALUE SPACES.
+       01 WS-YY             PIC 9(04) VALUE ZERO.
+       01 FLAG              PIC X(01) VALUE 'N'.
+       01 WS-BROWSE-COUNT    PIC 9(02) COMP VALUE ZERO.
+       01 WS-BROWSE-IX       PIC 9(02) COMP VALUE ZERO.
+       01 WS-BROWSE-REV-IX   PIC 9(02) COMP VALUE ZERO.
+       01 WS-BROWSE-SAVE-KEY PIC X(04).
+       01 WS-BROWSE-EOF      PIC X(01) VALUE 'N'.
+           88 WS-BROWSE-EOF-ON      VALUE 'Y'.
+       01 WS-BROWSE-TABLE.
+           02 WS-BROWSE-LINE OCCURS 10 TIMES.
+               03 WS-BL-ID    PIC X(04).
+               03 WS-BL-NAME  PIC X(15).
+               03 WS-BL-DEPT  PIC X(04).
+       01 WS-BROWSE-REV-TABLE.
+           02 WS-BROWSE-REV-LINE OCCURS 10 TIMES.
+               03 WS-BR-ID    PIC X(04).
+               03 WS-BR-NAME  PIC X(15).
+               03 WS-BR-DEPT  PIC X(04).
+       01 WS-COMMAREA-LEN   PIC 9(04) VALUE 18.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA       PIC X(18).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           EXEC CICS HANDLE ABEND
+               LABEL(ABEND-PARA)
+           END-EXEC
+           PERFORM DATE-TIME-PARA
+           IF EIBCALEN = 0
+               PERFORM FIRST-PARA
+           ELSE
+               IF EIBCALEN NOT = WS-COMMAREA-LEN
+                   PERFORM BAD-COMMAREA-PARA
+               ELSE
+                   MOVE DFHCOMMAREA TO WS-COM
+                   PERFORM NEXT-PARA
+               END-IF
+           END-IF.
+       FIRST-PARA.
+           MOVE LOW-VALUES TO MAP1O , MAP2O , MAP3O
+           MOVE DATEO TO DDATEO
+           PERFORM SEND-MAP-1.
+       BAD-COMMAREA-PARA.
+           MOVE 1 TO WS-CA
+           MOVE SPACES TO WS-EMP-ID , WS-BROWSE-DEPT
+           MOVE SPACES TO WS-BROWSE-KEY , WS-BROWSE-TOP-KEY
+           MOVE 'N' TO WS-BROWSE-AT-EOF
+           MOVE LOW-VALUES TO MAP1O
+           MOVE DATEO TO DDATEO
+           MOVE ' SESSION DATA LOST - PLEASE START OVER ' TO ERRORO
+           PERFORM SEND-MAP-1.
+       ABEND-PARA.
+           EVALUATE WS-CA
+               WHEN 2
+               WHEN 3
+                   MOVE LOW-VALUES TO MAP2O
+                   MOVE ' A PROBLEM OCCURRED - PLEASE TRY AGAIN ' TO
+                       DERRORO
+                   PERFORM SEND-MAP-2
+               WHEN 4
+                   MOVE LOW-VALUES TO MAP3O
+                   MOVE ' A PROBLEM OCCURRED - PLEASE TRY AGAIN ' TO
+                       BERRORO
+                   PERFORM SEND-MAP-3
+               WHEN OTHER
+                   MOVE 1 TO WS-CA
+                   MOVE LOW-VALUES TO MAP1O
+                   MOVE DATEO TO DDATEO
+                   MOVE ' A PROBLEM OCCURRED - PLEASE TRY AGAIN ' TO
+                       ERRORO
+                   PERFORM SEND-MAP-1
+           END-EVALUATE.
+       NEXT-PARA.
+           EVALUATE EIBAID
+               WHEN DFHENTER
+                   IF WS-CA = 1
+                       PERFORM ENTER-PARA
+                   ELSE
+                       IF WS-CA = 4
+                           PERFORM BROWSE-FILTER-PARA
+                       ELSE
+                           MOVE ' INVALID KEY PRESSED ' TO ERRORO
+                       END-IF
+                   END-IF.
+               WHEN DFHPF5
+                   IF WS-CA = 1
+                       PERFORM REFRESH-PARA
+                   ELSE
+                       MOVE ' INVALID KEY ' TO DERRORO
+                   END-IF.
+               WHEN DFHPF3
+                   IF WS-CA = 1
+                       PERFORM EXIT-PARA
+                   ELSE
+                       IF WS-CA = 3
+                           PERFORM CANCEL-DELETE-PARA
+                       ELSE
+                           MOVE 1 TO WS-CA
+                           PERFORM SEND-MAP-1
+                       END-IF
+                   END-IF.
+               WHEN DFHPF2
+                   IF WS-CA = 1
+                       PERFORM ADD-PARA
+                   ELSE
+                       PERFORM MODIFY-PARA
+                   END-IF.
+               WHEN DFHPF4
+                   IF WS-CA = 2
+                       PERFORM DELETE-PARA
+                   ELSE
+                       MOVE ' CANNOT DELETE HERE ' TO DERRORO
+                   END-IF.
+               WHEN DFHPF6
+                   IF WS-CA = 3
+                       PERFORM CONFIRM-DELETE-PARA
+                   ELSE
+                       MOVE ' INVALID KEY ' TO DERRORO
+                   END-IF.
+               WHEN DFHPF1
+                   IF WS-CA = 1
+                       PERFORM BROWSE-START-PARA
+                   ELSE
+                       MOVE ' INVALID KEY ' TO ERRORO
+                   END-IF.
+               WHEN DFHPF7
+                   IF WS-CA = 4
+                       PERFORM BROWSE-PREV-PARA
+                   ELSE
+                       MOVE ' INVALID KEY ' TO ERRORO
+                   END-IF.
+               WHEN DFHPF8
+                   IF WS-CA = 4
+                       PERFORM BROWSE-NEXT-PARA
+                   ELSE
+                       MOVE ' INVALID KEY ' TO ERRORO
+                   END-IF.
+               WHEN OTHER
+                   MOVE ' PLEASE CHECK THE OPTION ' TO ERRORO , DERRORO
+           END-EVALUATE.
+       ENTER-PARA.
+           PERFORM RECEIVE-MAP-1
+           MOVE IDI TO M-ID
+           IF IDI = SPACES
+               MOVE 'ENTER THE EMP ID ' TO ERRORO
+               PERFORM SEND-MAP-1
+           ELSE
+               IF M-ID-1 NOT = SPACE AND M-ID-2 = SPACES
+                   PERFORM ASSIGN-NEXT-ID-PARA
+               ELSE
+                   PERFORM READ-PARA
+               END-IF
+               PERFORM SEND-MAP-2
+           END-IF.
+       READ-PARA.
+           MOVE LOW-VALUES TO MAP2O
+           MOVE IDI TO WS-EMP-ID
+           EXEC CICS READ
+               FILE('P10BFILE')
+               RIDFLD(WS-EMP-ID)
+               INTO(MASTER-RECORD)
+               RESP(WS-RESP-CODE)
+           END-EXEC.
+           EVALUATE WS-RESP-CODE
+               WHEN DFHRESP(NORMAL)
+                   MOVE 'MODIFY' TO LABEL1O
+                   MOVE 2 TO WS-CA
+                   PERFORM MOVE-PARA
+               WHEN DFHRESP(NOTFND)
+                   MOVE ' ADD ' TO LABEL1O
+                   MOVE DFHBMDAR TO LABEL2A
+                   MOVE 1 TO WS-CA
+                   MOVE WS-EMP-ID TO DIDO
+               WHEN OTHER
+                   MOVE ' ERROR ACCESSING FILE ' TO DERRORO
+           END-EVALUATE.
+       ASSIGN-NEXT-ID-PARA.
+           MOVE LOW-VALUES TO MAP2O
+           MOVE M-ID-1 TO C-SERIES
+           EXEC CICS READ
+               FILE('P10CFILE')
+               RIDFLD(C-SERIES)
+               INTO(CTL-RECORD)
+               UPDATE
+               RESP(WS-RESP-CODE)
+           END-EXEC
+           EVALUATE WS-RESP-CODE
+               WHEN DFHRESP(NORMAL)
+                   ADD 1 TO C-LAST-SERIAL
+                       ON SIZE ERROR
+                           MOVE 9999 TO WS-RESP-CODE
+                   END-ADD
+                   IF WS-RESP-CODE = DFHRESP(NORMAL)
+                       EXEC CICS REWRITE
+                           FILE('P10CFILE')
+                           FROM(CTL-RECORD)
+                           RESP(WS-RESP-CODE)
+                       END-EXEC
+                   END-IF
+               WHEN DFHRESP(NOTFND)
+                   MOVE M-ID-1 TO C-SERIES
+                   MOVE 1 TO C-LAST-SERIAL
+                   EXEC CICS WRITE
+                       FILE('P10CFILE')
+                       RIDFLD(C-SERIES)
+                       FROM(CTL-RECORD)
+                       RESP(WS-RESP-CODE)
+                   END-EXEC
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+               MOVE C-LAST-SERIAL TO M-ID-2
+               MOVE M-ID TO WS-EMP-ID
+               MOVE ' ADD ' TO LABEL1O
+               MOVE DFHBMDAR TO LABEL2A
+               MOVE 1 TO WS-CA
+               MOVE WS-EMP-ID TO DIDO
+           ELSE
+               IF WS-RESP-CODE = 9999
+                   MOVE ' ID SERIES EXHAUSTED - CONTACT SUPPORT ' TO
+                       DERRORO
+               ELSE
+                   MOVE ' ERROR ACCESSING ID CONTROL FILE ' TO DERRORO
+               END-IF
+               MOVE 1 TO WS-CA
+           END-IF.
+       MOVE-PARA.
+           MOVE M-ID TO DIDO
+           MOVE M-NAME TO DNAMEO
+           MOVE M-ADDR TO DADDRO
+           MOVE M-DEPT TO DDEPTO
+           MOVE M-DOB TO DDOBO
+           MOVE M-JOIN TO DJOINO
+           PERFORM DEPT-LOOKUP-PARA
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+               MOVE D-DEPT-DESC TO DDESCO
+           ELSE
+               MOVE SPACES TO DDESCO
+           END-IF.
+       MODIFY-PARA.
+           PERFORM RECEIVE-MAP-2
+           PERFORM MOVE-INPUT-PARA
+           PERFORM VALIDATE-PARA
+           IF FLAG = 'Y'
+               PERFORM REWRITE-PARA
+           END-IF.
+       REWRITE-PARA.
+           EXEC CICS READ
+               FILE('P10BFILE')
+               RIDFLD(WS-EMP-ID)
+               INTO(WS-BEFORE-IMAGE)
+               UPDATE
+           END-EXEC
+           EXEC CICS REWRITE
+               FILE('P10BFILE')
+               FROM(MASTER-RECORD)
+               RESP(WS-RESP-CODE)
+           END-EXEC
+           EVALUATE WS-RESP-CODE
+               WHEN DFHRESP(NORMAL)
+                   MOVE 'MODIFY' TO WS-AUDIT-OP
+                   MOVE SPACES TO ERRORO
+                   PERFORM WRITE-HISTORY-PARA
+                   IF ERRORO = SPACES
+                       MOVE ' RECORD UPDATED ' TO ERRORO
+                   END-IF
+                   PERFORM SEND-MAP-1
+               WHEN OTHER
+                   MOVE ' RECORD NOT UPDATED ' TO ERRORO
+                   PERFORM SEND-MAP-1
+           END-EVALUATE.
+       ADD-PARA.
+           PERFORM RECEIVE-MAP-2
+           PERFORM MOVE-INPUT-PARA
+           PERFORM VALIDATE-PARA
+           IF FLAG = 'Y'
+               PERFORM WRITE-PARA
+           END-IF.
+       WRITE-PARA.
+           EXEC CICS WRITE
+               FILE('P10BFILE')
+               RIDFLD(WS-EMP-ID)
+               FROM(MASTER-RECORD)
+               RESP(WS-RESP-CODE)
+           END-EXEC
+           EVALUATE WS-RESP-CODE
+               WHEN DFHRESP(NORMAL)
+                   MOVE SPACES TO WS-BEFORE-IMAGE
+                   MOVE 'ADD   ' TO WS-AUDIT-OP
+                   MOVE SPACES TO ERRORO
+                   PERFORM WRITE-HISTORY-PARA
+                   IF ERRORO = SPACES
+                       MOVE ' RECORD ADDED' TO ERRORO
+                   END-IF
+                   PERFORM SEND-MAP-1
+               WHEN OTHER
+                   MOVE ' RECORD NOT ADDED ' TO DERRORO
+                   PERFORM SEND-MAP-2
+           END-EVALUATE.
+       DELETE-PARA.
+           EXEC CICS READ
+               FILE('P10BFILE')
+               RIDFLD(WS-EMP-ID)
+               INTO(WS-BEFORE-IMAGE)
+               RESP(WS-RESP-CODE)
+           END-EXEC
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+               EXEC CICS READ
+                   FILE('P10PFILE')
+                   RIDFLD(WS-EMP-ID)
+                   INTO(PEND-DELETE-RECORD)
+                   UPDATE
+                   RESP(WS-RESP-CODE)
+               END-EXEC
+               MOVE WS-EMP-ID TO P-ID
+               MOVE EIBOPID TO P-REQ-OPER
+               MOVE DATEO TO P-REQ-DATE
+               MOVE WS-TIME TO P-REQ-TIME
+               MOVE WS-BEFORE-IMAGE TO P-BEFORE-IMAGE
+               EVALUATE WS-RESP-CODE
+                   WHEN DFHRESP(NORMAL)
+                       EXEC CICS REWRITE
+                           FILE('P10PFILE')
+                           FROM(PEND-DELETE-RECORD)
+                           RESP(WS-RESP-CODE)
+                       END-EXEC
+                   WHEN OTHER
+                       EXEC CICS WRITE
+                           FILE('P10PFILE')
+                           RIDFLD(WS-EMP-ID)
+                           FROM(PEND-DELETE-RECORD)
+                           RESP(WS-RESP-CODE)
+                       END-EXEC
+               END-EVALUATE
+               EVALUATE WS-RESP-CODE
+                   WHEN DFHRESP(NORMAL)
+                       MOVE 3 TO WS-CA
+                       MOVE ' PENDING DELETE - PF6 CONFIRM/PF3 CANCEL'
+                           TO DERRORO
+                   WHEN OTHER
+                       MOVE ' DELETE REQUEST NOT SAVED ' TO DERRORO
+               END-EVALUATE
+           ELSE
+               MOVE ' RECORD NOT FOUND ' TO DERRORO
+           END-IF
+           PERFORM SEND-MAP-2.
+       CONFIRM-DELETE-PARA.
+           EXEC CICS READ
+               FILE('P10PFILE')
+               RIDFLD(WS-EMP-ID)
+               INTO(PEND-DELETE-RECORD)
+               UPDATE
+               RESP(WS-RESP-CODE)
+           END-EXEC
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+               IF EIBOPID = P-REQ-OPER
+                   MOVE ' SAME OPERATOR CANNOT CONFIRM DELETE '
+                       TO DERRORO
+               ELSE
+                   MOVE EIBOPID TO O-OPER-ID
+                   EXEC CICS READ
+                       FILE('P10OFILE')
+                       RIDFLD(O-OPER-ID)
+                       INTO(OPER-RECORD)
+                       RESP(WS-RESP-CODE)
+                   END-EXEC
+                   IF WS-RESP-CODE = DFHRESP(NORMAL) AND O-SUPERVISOR
+                       PERFORM DO-PHYSICAL-DELETE-PARA
+                   ELSE
+                       MOVE ' SUPERVISOR APPROVAL REQUIRED ' TO DERRORO
+                   END-IF
+               END-IF
+           ELSE
+               MOVE ' NO PENDING DELETE FOUND FOR THIS ID ' TO DERRORO
+           END-IF
+           PERFORM SEND-MAP-2.
+       DO-PHYSICAL-DELETE-PARA.
+           EXEC CICS READ
+               FILE('P10BFILE')
+               RIDFLD(WS-EMP-ID)
+               INTO(WS-BEFORE-IMAGE)
+               UPDATE
+               RESP(WS-RESP-CODE)
+           END-EXEC
+           EXEC CICS DELETE
+               FILE('P10BFILE')
+               RESP(WS-RESP-CODE)
+           END-EXEC
+           EVALUATE WS-RESP-CODE
+               WHEN DFHRESP(NORMAL)
+                   MOVE SPACES TO MASTER-RECORD
+                   MOVE 'DELETE' TO WS-AUDIT-OP
+                   MOVE SPACES TO DERRORO
+                   PERFORM WRITE-HISTORY-PARA
+                   EXEC CICS DELETE
+                       FILE('P10PFILE')
+                       RIDFLD(WS-EMP-ID)
+                       RESP(WS-RESP-CODE)
+                   END-EXEC
+                   MOVE 2 TO WS-CA
+                   IF DERRORO = SPACES
+                       MOVE ' RECORD DELETED ' TO DERRORO
+                   END-IF
+               WHEN OTHER
+                   MOVE ' RECORD NOT DELETED ' TO DERRORO
+           END-EVALUATE.
+       CANCEL-DELETE-PARA.
+           EXEC CICS DELETE
+               FILE('P10PFILE')
+               RIDFLD(WS-EMP-ID)
+               RESP(WS-RESP-CODE)
+           END-EXEC
+           MOVE 2 TO WS-CA
+           MOVE ' DELETE REQUEST CANCELLED ' TO DERRORO
+           PERFORM SEND-MAP-2.
+       MOVE-INPUT-PARA.
+           MOVE DIDI TO M-ID
+           MOVE DNAMEI TO M-NAME
+           MOVE DADDRI TO M-ADDR
+           MOVE DDEPTI TO M-DEPT
+           MOVE DDOBI TO M-DOB
+           MOVE DJOINI TO M-JOIN.
+       DEPT-LOOKUP-PARA.
+           MOVE SPACES TO DEPT-RECORD
+           EXEC CICS READ
+               FILE('P10DFILE')
+               RIDFLD(M-DEPT)
+               INTO(DEPT-RECORD)
+               RESP(WS-RESP-CODE)
+           END-EXEC.
+       WRITE-HISTORY-PARA.
+           MOVE EIBTRMID TO H-TERM-ID
+           MOVE EIBOPID TO H-OPER-ID
+           MOVE DATEO TO H-DATE
+           MOVE WS-TIME TO H-TIME
+           MOVE WS-AUDIT-OP TO H-OPER-TYPE
+           MOVE WS-BEFORE-IMAGE TO H-BEFORE-MASTER
+           MOVE MASTER-RECORD TO H-AFTER-MASTER
+           EXEC CICS WRITE
+               FILE('P10HFILE')
+               FROM(HIST-RECORD)
+               RESP(WS-RESP-CODE)
+           END-EXEC
+           EVALUATE WS-RESP-CODE
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN OTHER
+                   MOVE ' WARNING - AUDIT RECORD NOT WRITTEN ' TO ERRORO
+                   MOVE ' WARNING - AUDIT RECORD NOT WRITTEN ' TO
+                       DERRORO
+           END-EVALUATE.
+       SEND-MAP-1.
+           EXEC CICS SEND
+               MAP('MAP1')
+               MAPSET('P10AS09')
+               FROM(MAP1O)
+               CURSOR
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('P10I')
+               COMMAREA(WS-COM)
+           END-EXEC.
+       SEND-MAP-2.
+           EXEC CICS SEND
+               MAP('MAP2')
+               MAPSET('P10AS09')
+               FROM(MAP2O)
+               CURSOR
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('P10I')
+               COMMAREA(WS-COM)
+           END-EXEC.
+       RECEIVE-MAP-1.
+           EXEC CICS RECEIVE
+               MAP('MAP1')
+               MAPSET('P10AS09')
+               INTO(MAP1I)
+           END-EXEC.
+       RECEIVE-MAP-2.
+           EXEC CICS RECEIVE
+               MAP('MAP2')
+               MAPSET('P10AS09')
+               INTO(MAP2I)
+           END-EXEC.
+       SEND-MAP-3.
+           EXEC CICS SEND
+               MAP('MAP3')
+               MAPSET('P10AS09')
+               FROM(MAP3O)
+               CURSOR
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('P10I')
+               COMMAREA(WS-COM)
+           END-EXEC.
+       RECEIVE-MAP-3.
+           EXEC CICS RECEIVE
+               MAP('MAP3')
+               MAPSET('P10AS09')
+               INTO(MAP3I)
+           END-EXEC.
+       REFRESH-PARA.
+           MOVE LOW-VALUES TO MAP1O
+           MOVE DATEO TO DDATEO
+           PERFORM SEND-MAP-1.
+       EXIT-PARA.
+           EXEC CICS RETURN
+           END-EXEC.
+       BROWSE-START-PARA.
+           MOVE LOW-VALUES TO MAP3O
+           MOVE SPACES TO WS-BROWSE-DEPT
+           MOVE SPACES TO WS-BROWSE-KEY
+           MOVE SPACES TO WS-BROWSE-TOP-KEY
+           MOVE 'N' TO WS-BROWSE-AT-EOF
+           MOVE 4 TO WS-CA
+           PERFORM BROWSE-LOAD-FWD-PARA
+           PERFORM BROWSE-DISPLAY-PARA.
+       BROWSE-FILTER-PARA.
+           PERFORM RECEIVE-MAP-3
+           MOVE BDEPTI TO WS-BROWSE-DEPT
+           MOVE SPACES TO WS-BROWSE-KEY
+           MOVE SPACES TO WS-BROWSE-TOP-KEY
+           MOVE 'N' TO WS-BROWSE-AT-EOF
+           PERFORM BROWSE-LOAD-FWD-PARA
+           PERFORM BROWSE-DISPLAY-PARA.
+       BROWSE-NEXT-PARA.
+           PERFORM BROWSE-LOAD-FWD-PARA
+           PERFORM BROWSE-DISPLAY-PARA.
+       BROWSE-PREV-PARA.
+           PERFORM BROWSE-LOAD-BWD-PARA
+           PERFORM BROWSE-DISPLAY-PARA.
+       BROWSE-DISPLAY-PARA.
+           MOVE LOW-VALUES TO MAP3O
+           MOVE WS-BROWSE-DEPT TO BDEPTO
+           IF WS-BROWSE-COUNT = 0
+               MOVE ' NO MORE RECORDS ' TO BERRORO
+           END-IF
+           PERFORM BROWSE-FILL-MAP-PARA THRU BROWSE-FILL-MAP-EXIT
+               VARYING WS-BROWSE-IX FROM 1 BY 1 UNTIL WS-BROWSE-IX > 10
+           PERFORM SEND-MAP-3.
+       BROWSE-FILL-MAP-PARA.
+           MOVE WS-BL-ID   (WS-BROWSE-IX) TO BLIDO   (WS-BROWSE-IX)
+           MOVE WS-BL-NAME (WS-BROWSE-IX) TO BLNAMEO (WS-BROWSE-IX)
+           MOVE WS-BL-DEPT (WS-BROWSE-IX) TO BLDEPTO (WS-BROWSE-IX).
+       BROWSE-FILL-MAP-EXIT.
+           EXIT.
+       BROWSE-LOAD-FWD-PARA.
+           IF WS-BROWSE-AT-EOF-ON
+               MOVE ZERO TO WS-BROWSE-COUNT
+           ELSE
+               MOVE SPACES TO WS-BROWSE-TABLE
+               MOVE ZERO TO WS-BROWSE-COUNT
+               MOVE ZERO TO WS-BROWSE-IX
+               MOVE 'N' TO WS-BROWSE-EOF
+               EXEC CICS STARTBR
+                   FILE('P10BFILE')
+                   RIDFLD(WS-BROWSE-KEY)
+                   GTEQ
+                   RESP(WS-RESP-CODE)
+               END-EXEC
+               IF WS-RESP-CODE = DFHRESP(NORMAL)
+                   PERFORM BROWSE-FWD-LOOP-PARA THRU BROWSE-FWD-LOOP-EXIT
+                       UNTIL WS-BROWSE-COUNT = 10 OR WS-BROWSE-EOF-ON
+                           OR WS-BROWSE-IX = 200
+                   IF WS-BROWSE-EOF-ON
+                       MOVE 'Y' TO WS-BROWSE-AT-EOF
+                   ELSE
+                       EXEC CICS READNEXT
+                           FILE('P10BFILE')
+                           INTO(MASTER-RECORD)
+                           RIDFLD(WS-EMP-ID)
+                           RESP(WS-RESP-CODE)
+                       END-EXEC
+                       IF WS-RESP-CODE = DFHRESP(NORMAL)
+                           MOVE M-ID TO WS-BROWSE-KEY
+                       ELSE
+                           MOVE 'Y' TO WS-BROWSE-AT-EOF
+                       END-IF
+                   END-IF
+                   EXEC CICS ENDBR
+                       FILE('P10BFILE')
+                   END-EXEC
+               ELSE
+                   MOVE ZERO TO WS-BROWSE-COUNT
+                   MOVE 'Y' TO WS-BROWSE-AT-EOF
+               END-IF
+               IF WS-BROWSE-COUNT > 0
+                   MOVE WS-BL-ID (1) TO WS-BROWSE-TOP-KEY
+               END-IF
+           END-IF.
+       BROWSE-FWD-LOOP-PARA.
+           ADD 1 TO WS-BROWSE-IX
+           EXEC CICS READNEXT
+               FILE('P10BFILE')
+               INTO(MASTER-RECORD)
+               RIDFLD(WS-EMP-ID)
+               RESP(WS-RESP-CODE)
+           END-EXEC
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+               IF WS-BROWSE-DEPT = SPACES OR M-DEPT = WS-BROWSE-DEPT
+                   ADD 1 TO WS-BROWSE-COUNT
+                   MOVE M-ID   TO WS-BL-ID   (WS-BROWSE-COUNT)
+                   MOVE M-NAME TO WS-BL-NAME (WS-BROWSE-COUNT)
+                   MOVE M-DEPT TO WS-BL-DEPT (WS-BROWSE-COUNT)
+               END-IF
+           ELSE
+               MOVE 'Y' TO WS-BROWSE-EOF
+           END-IF.
+       BROWSE-FWD-LOOP-EXIT.
+           EXIT.
+       BROWSE-LOAD-BWD-PARA.
+           MOVE WS-BROWSE-TOP-KEY TO WS-BROWSE-SAVE-KEY
+           MOVE SPACES TO WS-BROWSE-REV-TABLE
+           MOVE ZERO TO WS-BROWSE-COUNT
+           MOVE ZERO TO WS-BROWSE-IX
+           MOVE 'N' TO WS-BROWSE-EOF
+           EXEC CICS STARTBR
+               FILE('P10BFILE')
+               RIDFLD(WS-BROWSE-TOP-KEY)
+               GTEQ
+               RESP(WS-RESP-CODE)
+           END-EXEC
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+               PERFORM BROWSE-BWD-LOOP-PARA THRU BROWSE-BWD-LOOP-EXIT
+                   UNTIL WS-BROWSE-COUNT = 10 OR WS-BROWSE-EOF-ON
+                       OR WS-BROWSE-IX = 200
+               EXEC CICS ENDBR
+                   FILE('P10BFILE')
+               END-EXEC
+               IF WS-BROWSE-COUNT > 0
+                   MOVE SPACES TO WS-BROWSE-TABLE
+                   PERFORM BROWSE-REVERSE-PARA THRU BROWSE-REVERSE-EXIT
+                       VARYING WS-BROWSE-IX FROM 1 BY 1
+                       UNTIL WS-BROWSE-IX > WS-BROWSE-COUNT
+                   MOVE WS-BL-ID (1) TO WS-BROWSE-TOP-KEY
+                   MOVE WS-BROWSE-SAVE-KEY TO WS-BROWSE-KEY
+                   MOVE 'N' TO WS-BROWSE-AT-EOF
+               END-IF
+           ELSE
+               MOVE ZERO TO WS-BROWSE-COUNT
+           END-IF.
+       BROWSE-BWD-LOOP-PARA.
+           ADD 1 TO WS-BROWSE-IX
+           EXEC CICS READPREV
+               FILE('P10BFILE')
+               INTO(MASTER-RECORD)
+               RIDFLD(WS-EMP-ID)
+               RESP(WS-RESP-CODE)
+           END-EXEC
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+               IF WS-BROWSE-DEPT = SPACES OR M-DEPT = WS-BROWSE-DEPT
+                   ADD 1 TO WS-BROWSE-COUNT
+                   MOVE M-ID   TO WS-BR-ID   (WS-BROWSE-COUNT)
+                   MOVE M-NAME TO WS-BR-NAME (WS-BROWSE-COUNT)
+                   MOVE M-DEPT TO WS-BR-DEPT (WS-BROWSE-COUNT)
+               END-IF
+           ELSE
+               MOVE 'Y' TO WS-BROWSE-EOF
+           END-IF.
+       BROWSE-BWD-LOOP-EXIT.
+           EXIT.
+       BROWSE-REVERSE-PARA.
+           COMPUTE WS-BROWSE-REV-IX = WS-BROWSE-COUNT - WS-BROWSE-IX + 1
+           MOVE WS-BR-ID   (WS-BROWSE-REV-IX) TO WS-BL-ID   (WS-BROWSE-IX)
+           MOVE WS-BR-NAME (WS-BROWSE-REV-IX) TO WS-BL-NAME (WS-BROWSE-IX)
+           MOVE WS-BR-DEPT (WS-BROWSE-REV-IX) TO WS-BL-DEPT (WS-BROWSE-IX).
+       BROWSE-REVERSE-EXIT.
+           EXIT.
+       VALIDATE-PARA.
+           IF M-ID-1 = ZERO
+               MOVE -1 TO DIDL
+               MOVE 'N' TO FLAG
+           END-IF
+           IF M-NAME = ALPHABETIC
+               MOVE -1 TO DNAMEL
+               MOVE 'N' TO FLAG
+           END-IF
+           IF D-YY = ZERO OR D-YY > WS-YY
+               MOVE -1 TO DDOBL
+               MOVE 'N' TO FLAG
+           END-IF
+           IF D-MM > 0 AND D-MM < 12
+               IF D-MM = 1 OR D-MM = 3 OR D-MM = 5 OR
+                  D-MM = 7 OR D-MM = 8 OR D-MM = 10 OR D-MM = 12
+                   IF D-DD > 0 AND D-DD < 32
+                       MOVE 'Y' TO FLAG
+                   ELSE
+                       MOVE 'N' TO FLAG
+                       MOVE -1 TO DDOBL
+                   END-IF
+               END-IF
+               IF D-MM = 2
+                   IF D-DD >0 AND D-DD < 29
+                       MOVE 'Y' TO FLAG
+                   ELSE
+                       MOVE 'N' TO FLAG
+                       MOVE -1 TO DDOBL
+                   END-IF
+               ELSE
+                   IF D-DD > 0 AND D-DD < 31
+                       MOVE 'Y' TO FLAG
+                   ELSE
+                       MOVE 'N' TO FLAG
+                       MOVE -1 TO DDOBL
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 'N' TO FLAG
+               MOVE -1 TO DDOBL
+           END-IF
+           IF J-MM > 0 AND J-MM < 12
+               IF J-MM = 1 OR J-MM = 3 OR J-MM = 5 OR
+                  J-MM = 7 OR J-MM = 8 OR J-MM = 10 OR J-MM = 12
+                   IF J-DD > 0 AND J-DD < 32
+                       MOVE 'Y' TO FLAG
+                   ELSE
+                       MOVE 'N' TO FLAG
+                       MOVE -1 TO DJOINL
+                   END-IF
+               END-IF
+               IF J-MM = 2
+                   IF J-DD >0 AND J-DD < 29
+                       MOVE 'Y' TO FLAG
+                   ELSE
+                       MOVE 'N' TO FLAG
+                       MOVE -1 TO DJOINL
+                   END-IF
+               ELSE
+                   IF J-DD > 0 AND J-DD < 31
+                       MOVE 'Y' TO FLAG
+                   ELSE
+                       MOVE 'N' TO FLAG
+                       MOVE -1 TO DJOINL
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 'N' TO FLAG
+               MOVE -1 TO DJOINL
+           END-IF
+           IF J-YY = ZERO OR J-YY > WS-YY
+               MOVE -1 TO DJOINL
+               MOVE 'N' TO FLAG
+           END-IF
+           PERFORM DEPT-LOOKUP-PARA
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+               MOVE 'Y' TO FLAG
+               MOVE D-DEPT-DESC TO DDESCO
+           ELSE
+               MOVE 'N' TO FLAG
+               MOVE -1 TO DDEPTL
+               MOVE SPACES TO DDESCO
+           END-IF
+           IF (WS-YY - D-YY) > 18
+               IF J-YY < D-YY
+                   MOVE 'Y' TO FLAG
+               ELSE
+                   MOVE 'N' TO FLAG
+                   MOVE -1 TO DJOINL
+               END-IF
+           ELSE
+               MOVE 'N' TO FLAG
+               MOVE -1 TO DJOINL
+           END-IF.
+       DATE-TIME-PARA.
+           EXEC CICS ASKTIME
+               ABSTIME(WS-DATE-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-DATE-TIME)
+               DDMMYYYY(DATEO)
+               DATESEP
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-DATE-TIME)
+               YYYYMMDD(WS-YYYYMMDD)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-DATE-TIME)
+               TIME(WS-TIME)
+               TIMESEP
+           END-EXEC
+           MOVE WS-YYYYMMDD(1:4) TO WS-YY.
