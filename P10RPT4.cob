@@ -0,0 +1,234 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    P10RPT4.
+000300 AUTHOR.        D PILLAI.
+000400 INSTALLATION.  PERSONNEL SYSTEMS.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*-----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                               *
+001100* 08/08/2026 DP    NEW PROGRAM - NIGHTLY P10BFILE EXTRACT    *
+001200*                  WITH RECORD-COUNT AND M-ID CONTROL-TOTAL  *
+001300*                  RECONCILIATION AGAINST THE PRIOR RUN.     *
+001400*-----------------------------------------------------------*
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER. IBM-370.
+001800 OBJECT-COMPUTER. IBM-370.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT P10BFILE ASSIGN TO P10BFIL
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS SEQUENTIAL
+002400         RECORD KEY IS M-ID
+002500         FILE STATUS IS WS-P10B-STATUS.
+002600
+002700     SELECT P10EXTR ASSIGN TO P10EXTR
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-EXTR-STATUS.
+003000
+003100     SELECT P10CTLP ASSIGN TO P10CTLP
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-CTLP-STATUS.
+003400
+003500     SELECT P10CTLC ASSIGN TO P10CTLC
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-CTLC-STATUS.
+003800
+003900     SELECT P10RPT04 ASSIGN TO P10RPT4
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS WS-RPT-STATUS.
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  P10BFILE.
+004500 COPY P10MREC.
+004600
+004700 FD  P10EXTR
+004800     RECORDING MODE IS F.
+004900 01  EXTRACT-RECORD            PIC X(46).
+005000
+005100 FD  P10CTLP
+005200     RECORDING MODE IS F.
+005300 COPY P10XREC.
+005400
+005500 FD  P10CTLC
+005600     RECORDING MODE IS F.
+005700 01  CTLC-RECORD.
+005800     05  CC-RUN-DATE           PIC 9(08).
+005900     05  CC-REC-COUNT          PIC 9(07).
+006000     05  CC-ID-TOTAL           PIC 9(09).
+006100
+006200 FD  P10RPT04
+006300     RECORDING MODE IS F.
+006400 01  RPT-LINE                  PIC X(132).
+006500 WORKING-STORAGE SECTION.
+006600 77  WS-P10B-STATUS            PIC X(02) VALUE SPACES.
+006700 77  WS-EXTR-STATUS            PIC X(02) VALUE SPACES.
+006800 77  WS-CTLP-STATUS            PIC X(02) VALUE SPACES.
+006900 77  WS-CTLC-STATUS            PIC X(02) VALUE SPACES.
+007000 77  WS-RPT-STATUS             PIC X(02) VALUE SPACES.
+007100 77  WS-EOF-SW                 PIC X(01) VALUE 'N'.
+007200     88  WS-EOF-SW-ON                    VALUE 'Y'.
+007300 77  WS-PRIOR-FOUND            PIC X(01) VALUE 'N'.
+007400     88  WS-PRIOR-FOUND-YES             VALUE 'Y'.
+007500 77  WS-TODAY                  PIC 9(08) VALUE ZERO.
+007600 77  WS-REC-COUNT              PIC 9(07) VALUE ZERO.
+007700 77  WS-ID-TOTAL               PIC 9(09) VALUE ZERO.
+007800 77  WS-ID2-NUM                PIC 9(03) VALUE ZERO.
+007810 01  WS-ID1-CHAR               PIC X(01) VALUE SPACE.
+007820 01  WS-ID1-NUM REDEFINES WS-ID1-CHAR
+007830                               PIC 9(02) COMP-X.
+007900 01  WS-HDG1.
+008000     05  FILLER                PIC X(01)  VALUE SPACES.
+008100     05  FILLER                PIC X(30)  VALUE
+008200         'P10 PERSONNEL SYSTEM'.
+008300     05  FILLER                PIC X(40)  VALUE
+008400         'NIGHTLY EXTRACT CONTROL RECONCILIATION'.
+008500 01  WS-HDG2.
+008600     05  FILLER                PIC X(01)  VALUE SPACES.
+008700     05  FILLER                PIC X(15)  VALUE 'RUN DATE (YYYY)'.
+008800     05  HDG2-YEAR             PIC 9(04).
+008900     05  FILLER                PIC X(02)  VALUE SPACES.
+009000     05  FILLER                PIC X(05)  VALUE 'MMDD '.
+009100     05  HDG2-MMDD             PIC 9(04).
+009200 01  WS-CURR-LINE.
+009300     05  FILLER                PIC X(01)  VALUE SPACES.
+009400     05  FILLER                PIC X(25)  VALUE
+009500         'CURRENT RUN RECORD COUNT:'.
+009600     05  CL-REC-COUNT          PIC ZZZ,ZZ9.
+009700     05  FILLER                PIC X(05)  VALUE SPACES.
+009800     05  FILLER                PIC X(18)  VALUE
+009900         'M-ID CONTROL TOTAL'.
+010000     05  FILLER                PIC X(01)  VALUE ':'.
+010100     05  CL-ID-TOTAL           PIC ZZZZZZZZ9.
+010200 01  WS-PRIOR-LINE.
+010300     05  FILLER                PIC X(01)  VALUE SPACES.
+010400     05  FILLER                PIC X(25)  VALUE
+010500         'PRIOR RUN RECORD COUNT:  '.
+010600     05  PL-REC-COUNT          PIC ZZZ,ZZ9.
+010700     05  FILLER                PIC X(05)  VALUE SPACES.
+010800     05  FILLER                PIC X(18)  VALUE
+010900         'M-ID CONTROL TOTAL'.
+011000     05  FILLER                PIC X(01)  VALUE ':'.
+011100     05  PL-ID-TOTAL           PIC ZZZZZZZZ9.
+011200 01  WS-RESULT-LINE            PIC X(80).
+011300 PROCEDURE DIVISION.
+011400 0000-MAINLINE.
+011500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+011600     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+011700         UNTIL WS-EOF-SW-ON
+011800     PERFORM 8000-WRITE-CONTROL THRU 8000-EXIT
+011900     PERFORM 9000-TERMINATE THRU 9000-EXIT
+012000     STOP RUN.
+012100
+012200 1000-INITIALIZE.
+012300     ACCEPT WS-TODAY FROM DATE YYYYMMDD
+012400     OPEN INPUT P10BFILE
+012410     IF WS-P10B-STATUS NOT = '00'
+012420         DISPLAY 'P10RPT4 - ERROR OPENING P10BFILE - STATUS '
+012430             WS-P10B-STATUS
+012440         STOP RUN
+012450     END-IF
+012500     OPEN OUTPUT P10EXTR
+012510     IF WS-EXTR-STATUS NOT = '00'
+012520         DISPLAY 'P10RPT4 - ERROR OPENING P10EXTR - STATUS '
+012530             WS-EXTR-STATUS
+012540         STOP RUN
+012550     END-IF
+012600     OPEN OUTPUT P10CTLC
+012610     IF WS-CTLC-STATUS NOT = '00'
+012620         DISPLAY 'P10RPT4 - ERROR OPENING P10CTLC - STATUS '
+012630             WS-CTLC-STATUS
+012640         STOP RUN
+012650     END-IF
+012700     OPEN OUTPUT P10RPT04
+012710     IF WS-RPT-STATUS NOT = '00'
+012720         DISPLAY 'P10RPT4 - ERROR OPENING P10RPT04 - STATUS '
+012730             WS-RPT-STATUS
+012740         STOP RUN
+012750     END-IF
+012800     MOVE WS-TODAY(1:4) TO HDG2-YEAR
+012900     MOVE WS-TODAY(5:4) TO HDG2-MMDD
+013000     WRITE RPT-LINE FROM WS-HDG1 AFTER ADVANCING PAGE
+013100     WRITE RPT-LINE FROM WS-HDG2 AFTER ADVANCING 1 LINE
+013200     MOVE SPACES TO RPT-LINE
+013300     WRITE RPT-LINE AFTER ADVANCING 1 LINE
+013400     OPEN INPUT P10CTLP
+013500     IF WS-CTLP-STATUS = '00'
+013600         READ P10CTLP INTO CTL-TOTAL-RECORD
+013700         IF WS-CTLP-STATUS = '00'
+013800             MOVE 'Y' TO WS-PRIOR-FOUND
+013900         END-IF
+014000         CLOSE P10CTLP
+014100     END-IF
+014200     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+014300 1000-EXIT.
+014400     EXIT.
+014500
+014600 2000-PROCESS-FILE.
+014700     MOVE MASTER-RECORD TO EXTRACT-RECORD
+014800     WRITE EXTRACT-RECORD
+014900     ADD 1 TO WS-REC-COUNT
+015000     IF M-ID-2 IS NUMERIC
+015100         MOVE M-ID-2 TO WS-ID2-NUM
+015200         ADD WS-ID2-NUM TO WS-ID-TOTAL
+015300     END-IF
+015310     MOVE M-ID-1 TO WS-ID1-CHAR
+015320     ADD WS-ID1-NUM TO WS-ID-TOTAL
+015400     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+015500 2000-EXIT.
+015600     EXIT.
+015700
+015800 2100-READ-NEXT.
+015900     READ P10BFILE NEXT RECORD
+016000         AT END
+016100             MOVE 'Y' TO WS-EOF-SW
+016200     END-READ.
+016300 2100-EXIT.
+016400     EXIT.
+016500
+016600 8000-WRITE-CONTROL.
+016700     MOVE WS-TODAY TO CC-RUN-DATE
+016800     MOVE WS-REC-COUNT TO CC-REC-COUNT
+016900     MOVE WS-ID-TOTAL TO CC-ID-TOTAL
+017000     WRITE CTLC-RECORD
+017100     MOVE WS-REC-COUNT TO CL-REC-COUNT
+017200     MOVE WS-ID-TOTAL TO CL-ID-TOTAL
+017300     WRITE RPT-LINE FROM WS-CURR-LINE AFTER ADVANCING 1 LINE
+017400     PERFORM 8100-RECONCILE THRU 8100-EXIT.
+017500 8000-EXIT.
+017600     EXIT.
+017700
+017800 8100-RECONCILE.
+017900     IF WS-PRIOR-FOUND-YES
+018000         MOVE X-REC-COUNT TO PL-REC-COUNT
+018100         MOVE X-ID-TOTAL TO PL-ID-TOTAL
+018200         WRITE RPT-LINE FROM WS-PRIOR-LINE AFTER ADVANCING 1 LINE
+018300         IF X-REC-COUNT NOT = WS-REC-COUNT
+018400                 OR X-ID-TOTAL NOT = WS-ID-TOTAL
+018500             STRING '*** MISMATCH - RECORDS LOST, DUPLICATED'
+018600                 ' OR CORRUPTED SINCE THE PRIOR RUN ***'
+018700                 DELIMITED BY SIZE INTO WS-RESULT-LINE
+018800             END-STRING
+018900         ELSE
+019000             MOVE 'CONTROL TOTALS MATCH - NO DISCREPANCY FOUND'
+019100                 TO WS-RESULT-LINE
+019200         END-IF
+019300     ELSE
+019400         STRING 'NO PRIOR CONTROL FILE FOUND - FIRST RUN,'
+019500             ' NOTHING TO RECONCILE'
+019600             DELIMITED BY SIZE INTO WS-RESULT-LINE
+019700         END-STRING
+019800     END-IF
+019900     WRITE RPT-LINE FROM WS-RESULT-LINE AFTER ADVANCING 2 LINES.
+019950 8100-EXIT.
+020000     EXIT.
+020100
+020200 9000-TERMINATE.
+020300     CLOSE P10BFILE
+020400     CLOSE P10EXTR
+020500     CLOSE P10CTLC
+020600     CLOSE P10RPT04.
+020700 9000-EXIT.
+020800     EXIT.
