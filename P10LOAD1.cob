@@ -0,0 +1,303 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    P10LOAD1.
+000300 AUTHOR.        D PILLAI.
+000400 INSTALLATION.  PERSONNEL SYSTEMS.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*-----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                               *
+001100* 08/08/2026 DP    NEW PROGRAM - BULK LOAD OF NEW-HIRE       *
+001200*                  EXTRACT RECORDS INTO P10BFILE, APPLYING   *
+001300*                  THE SAME EDITS AS EXAM'S VALIDATE-PARA,   *
+001400*                  WITH A REJECT REPORT FOR ANY RECORD THAT  *
+001500*                  FAILS AN EDIT INSTEAD OF LOADING IT.      *
+001600*-----------------------------------------------------------*
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. IBM-370.
+002000 OBJECT-COMPUTER. IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT P10NEWH ASSIGN TO P10NEWH
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-NEWH-STATUS.
+002600
+002700     SELECT P10BFILE ASSIGN TO P10BFIL
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS RANDOM
+003000         RECORD KEY IS M-ID
+003100         FILE STATUS IS WS-P10B-STATUS.
+003200
+003300     SELECT P10DFILE ASSIGN TO P10DFIL
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS RANDOM
+003600         RECORD KEY IS D-DEPT-CODE
+003700         FILE STATUS IS WS-P10D-STATUS.
+003800
+003900     SELECT P10RJCT ASSIGN TO P10RJCT
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS WS-RJCT-STATUS.
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  P10NEWH
+004500     RECORDING MODE IS F.
+004600 01  NEWHIRE-RECORD             PIC X(46).
+004700
+004800 FD  P10BFILE.
+004900 COPY P10MREC.
+005000
+005100 FD  P10DFILE.
+005200 COPY P10DREC.
+005300
+005400 FD  P10RJCT
+005500     RECORDING MODE IS F.
+005600 01  RJCT-LINE                  PIC X(132).
+005700 WORKING-STORAGE SECTION.
+005800 77  WS-NEWH-STATUS             PIC X(02) VALUE SPACES.
+005900 77  WS-P10B-STATUS             PIC X(02) VALUE SPACES.
+006000 77  WS-P10D-STATUS             PIC X(02) VALUE SPACES.
+006100 77  WS-RJCT-STATUS             PIC X(02) VALUE SPACES.
+006200 77  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+006300     88  WS-EOF-SW-ON                     VALUE 'Y'.
+006400 77  WS-TODAY                   PIC 9(08) VALUE ZERO.
+006500 77  WS-CURR-YY                 PIC 9(04) VALUE ZERO.
+006600 77  WS-READ-COUNT              PIC 9(07) VALUE ZERO.
+006700 77  WS-LOAD-COUNT              PIC 9(07) VALUE ZERO.
+006800 77  WS-REJECT-COUNT            PIC 9(07) VALUE ZERO.
+006900 77  WS-REJECT-SW               PIC X(01) VALUE 'N'.
+007000     88  WS-REJECT-SW-ON                  VALUE 'Y'.
+007100 77  WS-REJECT-PTR              PIC 9(02) VALUE 1.
+007110 77  WS-REASON-LEN              PIC 9(02) COMP VALUE ZERO.
+007120 77  WS-TRAIL-SP-CT             PIC 9(02) COMP VALUE ZERO.
+007200 01  WS-REJECT-REASON           PIC X(60) VALUE SPACES.
+007300 01  WS-REASON-TEXT             PIC X(26) VALUE SPACES.
+007400 01  WS-HDG1.
+007500     05  FILLER                 PIC X(01)  VALUE SPACES.
+007600     05  FILLER                 PIC X(30)  VALUE
+007700         'P10 PERSONNEL SYSTEM'.
+007800     05  FILLER                 PIC X(40)  VALUE
+007900         'NEW-HIRE BULK LOAD REJECT REPORT'.
+008000 01  WS-HDG2.
+008100     05  FILLER                 PIC X(01)  VALUE SPACES.
+008200     05  FILLER                 PIC X(06)  VALUE 'EMP ID'.
+008300     05  FILLER                 PIC X(03)  VALUE SPACES.
+008400     05  FILLER                 PIC X(15)  VALUE 'EMPLOYEE NAME'.
+008500     05  FILLER                 PIC X(03)  VALUE SPACES.
+008600     05  FILLER                 PIC X(14)  VALUE 'REJECT REASON'.
+008700 01  WS-RJCT-DETAIL.
+008800     05  FILLER                 PIC X(01)  VALUE SPACES.
+008900     05  RD-ID                  PIC X(04).
+009000     05  FILLER                 PIC X(05)  VALUE SPACES.
+009100     05  RD-NAME                PIC X(15).
+009200     05  FILLER                 PIC X(03)  VALUE SPACES.
+009300     05  RD-REASON              PIC X(60).
+009400 01  WS-TOTAL-LINE.
+009500     05  FILLER                 PIC X(01)  VALUE SPACES.
+009600     05  FILLER                 PIC X(20)  VALUE
+009700         'NEW-HIRE RECS READ:'.
+009800     05  TL-READ-COUNT          PIC ZZZ,ZZ9.
+009900     05  FILLER                 PIC X(05)  VALUE SPACES.
+010000     05  FILLER                 PIC X(16)  VALUE
+010100         'RECORDS LOADED: '.
+010200     05  TL-LOAD-COUNT          PIC ZZZ,ZZ9.
+010300     05  FILLER                 PIC X(05)  VALUE SPACES.
+010400     05  FILLER                 PIC X(17)  VALUE
+010500         'RECORDS REJECTED:'.
+010600     05  TL-REJECT-COUNT        PIC ZZZ,ZZ9.
+010700 PROCEDURE DIVISION.
+010800 0000-MAINLINE.
+010900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+011000     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+011100         UNTIL WS-EOF-SW-ON
+011200     PERFORM 9000-TERMINATE THRU 9000-EXIT
+011300     STOP RUN.
+011400
+011500 1000-INITIALIZE.
+011600     ACCEPT WS-TODAY FROM DATE YYYYMMDD
+011700     MOVE WS-TODAY(1:4) TO WS-CURR-YY
+011800     OPEN INPUT P10NEWH
+011810     IF WS-NEWH-STATUS NOT = '00'
+011820         DISPLAY 'P10LOAD1 - ERROR OPENING P10NEWH - STATUS '
+011830             WS-NEWH-STATUS
+011840         STOP RUN
+011850     END-IF
+011900     OPEN I-O P10BFILE
+011910     IF WS-P10B-STATUS NOT = '00'
+011920         DISPLAY 'P10LOAD1 - ERROR OPENING P10BFILE - STATUS '
+011930             WS-P10B-STATUS
+011940         STOP RUN
+011950     END-IF
+012000     OPEN INPUT P10DFILE
+012010     IF WS-P10D-STATUS NOT = '00'
+012020         DISPLAY 'P10LOAD1 - ERROR OPENING P10DFILE - STATUS '
+012030             WS-P10D-STATUS
+012040         STOP RUN
+012050     END-IF
+012100     OPEN OUTPUT P10RJCT
+012110     IF WS-RJCT-STATUS NOT = '00'
+012120         DISPLAY 'P10LOAD1 - ERROR OPENING P10RJCT - STATUS '
+012130             WS-RJCT-STATUS
+012140         STOP RUN
+012150     END-IF
+012200     WRITE RJCT-LINE FROM WS-HDG1 AFTER ADVANCING PAGE
+012300     WRITE RJCT-LINE FROM WS-HDG2 AFTER ADVANCING 2 LINES
+012400     MOVE SPACES TO RJCT-LINE
+012500     WRITE RJCT-LINE AFTER ADVANCING 1 LINE
+012600     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+012700 1000-EXIT.
+012800     EXIT.
+012900
+013000 2000-PROCESS-RECORD.
+013100     ADD 1 TO WS-READ-COUNT
+013200     MOVE NEWHIRE-RECORD TO MASTER-RECORD
+013300     PERFORM 3000-VALIDATE-RECORD THRU 3000-EXIT
+013400     IF WS-REJECT-SW-ON
+013450         PERFORM 4000-WRITE-REJECT THRU 4000-EXIT
+013500         ADD 1 TO WS-REJECT-COUNT
+013600     ELSE
+013700         PERFORM 5000-LOAD-RECORD THRU 5000-EXIT
+013800     END-IF
+013900     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+014000 2000-EXIT.
+014100     EXIT.
+014200
+014300 2100-READ-NEXT.
+014400     READ P10NEWH
+014500         AT END
+014600             MOVE 'Y' TO WS-EOF-SW
+014700     END-READ.
+014800 2100-EXIT.
+014900     EXIT.
+015000
+015100 3000-VALIDATE-RECORD.
+015200     MOVE SPACES TO WS-REJECT-REASON
+015300     MOVE 1 TO WS-REJECT-PTR
+015400     MOVE 'N' TO WS-REJECT-SW
+015500     IF M-ID-1 = SPACE OR M-ID-1 = ZERO
+015600         MOVE 'MISSING ID' TO WS-REASON-TEXT
+015700         PERFORM 3900-APPEND-REASON THRU 3900-EXIT
+015800     END-IF
+015900     IF M-NAME NOT ALPHABETIC
+016000         MOVE 'INVALID NAME' TO WS-REASON-TEXT
+016100         PERFORM 3900-APPEND-REASON THRU 3900-EXIT
+016200     END-IF
+016300     IF D-YY = ZERO OR D-YY > WS-CURR-YY
+016400         MOVE 'INVALID DOB YEAR' TO WS-REASON-TEXT
+016500         PERFORM 3900-APPEND-REASON THRU 3900-EXIT
+016600     END-IF
+016700     IF D-MM > 0 AND D-MM < 13
+016800         IF D-MM = 1 OR D-MM = 3 OR D-MM = 5 OR
+016900            D-MM = 7 OR D-MM = 8 OR D-MM = 10 OR D-MM = 12
+017000             IF D-DD < 1 OR D-DD > 31
+017100                 MOVE 'INVALID DOB DAY' TO WS-REASON-TEXT
+017200                 PERFORM 3900-APPEND-REASON THRU 3900-EXIT
+017300             END-IF
+017400         ELSE
+017500             IF D-MM = 2
+017600                 IF D-DD < 1 OR D-DD > 28
+017700                     MOVE 'INVALID DOB DAY' TO WS-REASON-TEXT
+017800                     PERFORM 3900-APPEND-REASON THRU 3900-EXIT
+017900                 END-IF
+018000             ELSE
+018100                 IF D-DD < 1 OR D-DD > 30
+018200                     MOVE 'INVALID DOB DAY' TO WS-REASON-TEXT
+018300                     PERFORM 3900-APPEND-REASON THRU 3900-EXIT
+018400                 END-IF
+018500             END-IF
+018600         END-IF
+018700     ELSE
+018800         MOVE 'INVALID DOB MONTH' TO WS-REASON-TEXT
+018900         PERFORM 3900-APPEND-REASON THRU 3900-EXIT
+019000     END-IF
+019100     IF J-MM > 0 AND J-MM < 13
+019200         IF J-MM = 1 OR J-MM = 3 OR J-MM = 5 OR
+019300            J-MM = 7 OR J-MM = 8 OR J-MM = 10 OR J-MM = 12
+019400             IF J-DD < 1 OR J-DD > 31
+019500                 MOVE 'INVALID JOIN DAY' TO WS-REASON-TEXT
+019600                 PERFORM 3900-APPEND-REASON THRU 3900-EXIT
+019700             END-IF
+019800         ELSE
+019900             IF J-MM = 2
+020000                 IF J-DD < 1 OR J-DD > 28
+020100                     MOVE 'INVALID JOIN DAY' TO WS-REASON-TEXT
+020200                     PERFORM 3900-APPEND-REASON THRU 3900-EXIT
+020300                 END-IF
+020400             ELSE
+020500                 IF J-DD < 1 OR J-DD > 30
+020600                     MOVE 'INVALID JOIN DAY' TO WS-REASON-TEXT
+020700                     PERFORM 3900-APPEND-REASON THRU 3900-EXIT
+020800                 END-IF
+020900             END-IF
+021000         END-IF
+021100     ELSE
+021200         MOVE 'INVALID JOIN MONTH' TO WS-REASON-TEXT
+021300         PERFORM 3900-APPEND-REASON THRU 3900-EXIT
+021400     END-IF
+021500     IF J-YY = ZERO OR J-YY > WS-CURR-YY
+021600         MOVE 'INVALID JOIN YEAR' TO WS-REASON-TEXT
+021700         PERFORM 3900-APPEND-REASON THRU 3900-EXIT
+021800     END-IF
+021900     IF (J-YY - D-YY) < 18
+022000         MOVE 'AGE AT HIRE' TO WS-REASON-TEXT
+022100         PERFORM 3900-APPEND-REASON THRU 3900-EXIT
+022200     END-IF
+022750     MOVE M-DEPT TO D-DEPT-CODE
+022800     READ P10DFILE
+022900         INVALID KEY
+023000             MOVE 'INVALID DEPT' TO WS-REASON-TEXT
+023100             PERFORM 3900-APPEND-REASON THRU 3900-EXIT
+023200     END-READ.
+023300 3000-EXIT.
+023400     EXIT.
+023500
+023600 3900-APPEND-REASON.
+023700     MOVE 'Y' TO WS-REJECT-SW
+023710     MOVE ZERO TO WS-TRAIL-SP-CT
+023720     INSPECT WS-REASON-TEXT TALLYING WS-TRAIL-SP-CT
+023730         FOR TRAILING SPACES
+023740     COMPUTE WS-REASON-LEN = 26 - WS-TRAIL-SP-CT
+023800     STRING WS-REASON-TEXT(1:WS-REASON-LEN) DELIMITED BY SIZE
+023900         ';' DELIMITED BY SIZE
+024000         INTO WS-REJECT-REASON
+024100         WITH POINTER WS-REJECT-PTR
+024200     END-STRING.
+024300 3900-EXIT.
+024400     EXIT.
+024500
+024600 4000-WRITE-REJECT.
+024700     MOVE SPACES TO WS-RJCT-DETAIL
+024800     MOVE M-ID TO RD-ID
+024900     MOVE M-NAME TO RD-NAME
+025000     MOVE WS-REJECT-REASON TO RD-REASON
+025100     WRITE RJCT-LINE FROM WS-RJCT-DETAIL AFTER ADVANCING 1 LINE.
+025200 4000-EXIT.
+025300     EXIT.
+025400
+025500 5000-LOAD-RECORD.
+025600     WRITE MASTER-RECORD
+025700         INVALID KEY
+025800             MOVE 'DUPLICATE ID - NOT LOADED' TO WS-REASON-TEXT
+025900             MOVE WS-REASON-TEXT TO WS-REJECT-REASON
+026000             PERFORM 4000-WRITE-REJECT THRU 4000-EXIT
+026100             ADD 1 TO WS-REJECT-COUNT
+026200         NOT INVALID KEY
+026300             ADD 1 TO WS-LOAD-COUNT
+026400     END-WRITE.
+026500 5000-EXIT.
+026600     EXIT.
+026700
+026800 9000-TERMINATE.
+026900     MOVE WS-READ-COUNT TO TL-READ-COUNT
+027000     MOVE WS-LOAD-COUNT TO TL-LOAD-COUNT
+027100     MOVE WS-REJECT-COUNT TO TL-REJECT-COUNT
+027200     MOVE SPACES TO RJCT-LINE
+027300     WRITE RJCT-LINE AFTER ADVANCING 2 LINES
+027400     WRITE RJCT-LINE FROM WS-TOTAL-LINE AFTER ADVANCING 1 LINE
+027500     CLOSE P10NEWH
+027600     CLOSE P10BFILE
+027700     CLOSE P10DFILE
+027800     CLOSE P10RJCT.
+027900 9000-EXIT.
+028000     EXIT.
